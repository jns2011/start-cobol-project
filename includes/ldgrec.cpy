@@ -0,0 +1,20 @@
+      *================================================================*
+      *  LDGREC.CPY                                                    *
+      *  Output layout for the outbound central ledger feed            *
+      *  (LEDGFEED).  One record is written for every operation        *
+      *  posted through TRAN-JOURNAL - DEPOSITOS, TRANSFERENCIAS and   *
+      *  EXTRACCIONES alike - so the central ledger sees the same      *
+      *  activity this branch posted locally.                          *
+      *================================================================*
+           01  LEDGER-FEED-RECORD.
+               05  LDG-TRAN-DATE            PIC 9(08).
+               05  LDG-TRAN-TIME            PIC 9(08).
+               05  LDG-BRANCH               PIC 9(04).
+               05  LDG-ACCT-NUMBER          PIC 9(10).
+               05  LDG-OPERATION-TYPE       PIC X(01).
+               05  LDG-DEBIT-CREDIT-IND     PIC X(01).
+                   88  LDG-IS-DEBIT                 VALUE "D".
+                   88  LDG-IS-CREDIT                VALUE "C".
+               05  LDG-AMOUNT               PIC 9(11)V99.
+               05  LDG-AFTER-BALANCE        PIC S9(11)V99.
+               05  FILLER                   PIC X(20).
