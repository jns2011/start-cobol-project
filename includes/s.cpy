@@ -1,17 +1,195 @@
+           01  TELLER-LOGIN-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 VALUE "TELLER SIGN-ON".
+               05  LINE 4 COLUMN 2 VALUE "TELLER ID: " REQUIRED.
+               05  COLUMN PLUS 1 PIC X(06) USING WS-TELLER-ID AUTO.
+               05  LINE 5 COLUMN 2 VALUE "PASSWORD:  " REQUIRED.
+               05  COLUMN PLUS 1 PIC X(08)
+                       USING WS-SIGNON-PASSWORD AUTO.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-SIGNON-MESSAGE.
+
            01  LANGUAGE-SCREEN.
                05  BLANK SCREEN.
                05  LINE 2 COLUMN 2 "1-ESPAÃ‘OL".
                05  LINE 3 COLUMN 2 "2-ENGLISH".
                05  LINE 4 COLUMN 2 "3-PORTUGUESE".
-               05  LINE 7 COLUMN 2 VALUE "SU OPCION: " REQUIRED.
+               05  LINE 7 COLUMN 2 VALUE "SU OPCION: "
+                       REQUIRED.
                05  CHOICE PIC X(1) USING WS-LANGUAGE-CHOICE AUTO.
 
            01  MAIN-SCREEN.
                05  BLANK SCREEN.
-               05  LINE 2 COLUMN 2 "1-DEPOSITOS".
-               05  LINE 3 COLUMN 2 "2-TRANSFERENCIAS".
-               05  LINE 4 COLUMN 2 "3-EXTRACCIONES".
-               05  LINE 5 COLUMN 2 "4-CONSULTAS".
-               05  LINE 6 COLUMN 2 "5-FINALIZAR".
-               05  LINE 8 COLUMN 2 VALUE "SU OPCION: " REQUIRED.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-DEPOSITOS OF WS-MSG-AREA.
+               05  LINE 3 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-TRANSFEREN OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-EXTRACCION OF WS-MSG-AREA.
+               05  LINE 5 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-CONSULTAS OF WS-MSG-AREA.
+               05  LINE 6 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-FINALIZAR OF WS-MSG-AREA.
+               05  LINE 7 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPERVISOR OF WS-MSG-AREA.
+               05  LINE 9 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-OPCION OF WS-MSG-AREA.
                05  CHOICE PIC X(1) USING WS-OPERATION-CHOICE AUTO.
+
+           01  SUPV-LOGIN-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPERVISOR OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-SUPV-ID OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC X(06)
+                       USING WS-SUPV-ID AUTO.
+               05  LINE 5 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-SUPV-PWD OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC X(08)
+                       USING WS-SUPV-PASSWORD AUTO.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-SUPV-MESSAGE.
+
+           01  SUPV-MENU-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPV-OPT1 OF WS-MSG-AREA.
+               05  LINE 3 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPV-OPT2 OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPV-OPT3 OF WS-MSG-AREA.
+               05  LINE 5 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPV-OPT4 OF WS-MSG-AREA.
+               05  LINE 7 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-OPCION OF WS-MSG-AREA.
+               05  CHOICE PIC X(1) USING WS-SUPV-SUB-CHOICE AUTO.
+
+           01  SUPV-REVERSE-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPV-OPT1 OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-ACCT-NUM OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(10)
+                       USING WS-REV-ACCT-NUMBER AUTO.
+               05  LINE 5 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-OPER-TYPE OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC X(1)
+                       USING WS-REV-OPER-TYPE AUTO.
+               05  LINE 6 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-MONTO OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(9)V99
+                       USING WS-REV-AMOUNT AUTO.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-REV-MESSAGE.
+
+           01  SUPV-RECEIPT-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPV-OPT2 OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-ACCT-NUM OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(10)
+                       USING WS-RCPT-ACCT-NUMBER AUTO.
+               05  LINE 6 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-FECHA-HORA OF WS-MSG-AREA.
+               05  LINE 6 COLUMN 26 PIC 9(8) USING WS-RCPT-TRAN-DATE.
+               05  LINE 6 COLUMN 35 PIC 9(8) USING WS-RCPT-TRAN-TIME.
+               05  LINE 7 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-TIPO-OPER OF WS-MSG-AREA.
+               05  LINE 7 COLUMN 26 PIC X(1) USING WS-RCPT-OPER-TYPE.
+               05  LINE 8 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-MONTO OF WS-MSG-AREA.
+               05  LINE 8 COLUMN 26 PIC 9(9)V99 USING WS-RCPT-AMOUNT.
+               05  LINE 9 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SALDO-FINAL OF WS-MSG-AREA.
+               05  LINE 9 COLUMN 26 PIC X(21)
+                       USING WS-RCPT-AFTER-BAL-DISP.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-RCPT-MESSAGE.
+
+           01  SUPV-TELLER-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUPV-OPT3 OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-TLR-ID OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC X(06)
+                       USING WS-TLRADM-TELLER-ID AUTO.
+               05  LINE 5 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-SUPV-PWD OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC X(08)
+                       USING WS-TLRADM-PASSWORD AUTO.
+               05  LINE 6 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-TLR-ACTION OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC X(1)
+                       USING WS-TLRADM-ACTION AUTO.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-TLRADM-MESSAGE.
+
+           01  CONSULT-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-CONSULTAS OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-ACCT-NUM OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(10)
+                       USING WS-INQ-ACCT-NUMBER AUTO.
+               05  LINE 6 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-NOMBRE OF WS-MSG-AREA.
+               05  LINE 6 COLUMN 26 PIC X(30) USING WS-INQ-HOLDER-NAME.
+               05  LINE 7 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SALDO OF WS-MSG-AREA.
+               05  LINE 7 COLUMN 26 PIC X(21) USING WS-INQ-BALANCE-DISP.
+               05  LINE 8 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-ESTADO OF WS-MSG-AREA.
+               05  LINE 8 COLUMN 26 PIC X(12) USING WS-INQ-STATUS-DISP.
+               05  LINE 9 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-SUCURSAL OF WS-MSG-AREA.
+               05  LINE 9 COLUMN 26 PIC 9(4) USING WS-INQ-BRANCH.
+               05  LINE 10 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-APERTURA OF WS-MSG-AREA.
+               05  LINE 10 COLUMN 26 PIC 9(8) USING WS-INQ-OPEN-DATE.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-INQ-MESSAGE.
+
+           01  DEPOSIT-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-DEPOSITOS OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-ACCT-NUM OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(10)
+                       USING WS-DEP-ACCT-NUMBER AUTO.
+               05  LINE 5 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-MONTO-DEP OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(9)V99
+                       USING WS-DEP-AMOUNT AUTO.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-DEP-MESSAGE.
+
+           01  WITHDRAW-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-EXTRACCION OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-ACCT-NUM OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(10)
+                       USING WS-WDR-ACCT-NUMBER AUTO.
+               05  LINE 5 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-MONTO-RET OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(9)V99
+                       USING WS-WDR-AMOUNT AUTO.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-WDR-MESSAGE.
+
+           01  TRANSFER-SCREEN.
+               05  BLANK SCREEN.
+               05  LINE 2 COLUMN 2 PIC X(22)
+                       USING MSG-LBL-TRANSFEREN OF WS-MSG-AREA.
+               05  LINE 4 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-CTA-ORIGEN OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(10)
+                       USING WS-XFER-FROM-ACCT AUTO.
+               05  LINE 5 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-CTA-DESTINO OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(10)
+                       USING WS-XFER-TO-ACCT AUTO.
+               05  LINE 6 COLUMN 2 PIC X(22) REQUIRED
+                       USING MSG-LBL-MONTO-XFER OF WS-MSG-AREA.
+               05  COLUMN PLUS 1 PIC 9(9)V99
+                       USING WS-XFER-AMOUNT AUTO.
+               05  LINE 12 COLUMN 2 PIC X(40) USING WS-XFER-MESSAGE.
