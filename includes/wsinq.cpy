@@ -0,0 +1,17 @@
+      *================================================================*
+      *  WSINQ.CPY                                                     *
+      *  WORKING-STORAGE items behind CONSULT-SCREEN.  Populated by    *
+      *  the ACCTINQ subprogram from ACCT-MASTER for display back to   *
+      *  the teller.                                                   *
+      *================================================================*
+           01  WS-INQUIRY-DATA.
+               05  WS-INQ-ACCT-NUMBER       PIC 9(10).
+               05  WS-INQ-HOLDER-NAME       PIC X(30).
+               05  WS-INQ-BALANCE-DISP      PIC X(21).
+               05  WS-INQ-STATUS-DISP       PIC X(12).
+               05  WS-INQ-BRANCH            PIC 9(04).
+               05  WS-INQ-OPEN-DATE         PIC 9(08).
+               05  WS-INQ-MESSAGE           PIC X(40).
+               05  WS-INQ-RETURN-CODE       PIC X(01).
+                   88  WS-INQ-FOUND                 VALUE "0".
+                   88  WS-INQ-NOT-FOUND             VALUE "1".
