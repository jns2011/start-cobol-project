@@ -0,0 +1,16 @@
+      *================================================================*
+      *  WSXFER.CPY                                                    *
+      *  Working-storage passed between TELLER01 and XFER001 for a     *
+      *  2-TRANSFERENCIAS request.                                     *
+      *================================================================*
+           01  WS-TRANSFER-DATA.
+               05  WS-XFER-FROM-ACCT        PIC 9(10).
+               05  WS-XFER-TO-ACCT          PIC 9(10).
+               05  WS-XFER-AMOUNT           PIC 9(9)V99.
+               05  WS-XFER-MESSAGE          PIC X(40).
+               05  WS-XFER-RETURN-CODE      PIC X(01).
+                   88  WS-XFER-APPROVED             VALUE "0".
+                   88  WS-XFER-FROM-NOT-FOUND       VALUE "1".
+                   88  WS-XFER-TO-NOT-FOUND         VALUE "2".
+                   88  WS-XFER-ACCT-NOT-ACTIVE      VALUE "3".
+                   88  WS-XFER-INSUFFICIENT-FUNDS   VALUE "4".
