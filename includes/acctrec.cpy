@@ -0,0 +1,25 @@
+      *================================================================*
+      *  ACCTREC.CPY                                                   *
+      *  Record layout for the ACCT-MASTER indexed file.  One record   *
+      *  per customer account: identity, balance, hold amount, status  *
+      *  and the owning branch.  ACCT-NUMBER is the primary key.       *
+      *================================================================*
+           01  ACCT-MASTER-RECORD.
+               05  ACCT-NUMBER              PIC 9(10).
+               05  ACCT-HOLDER-NAME         PIC X(30).
+               05  ACCT-BRANCH              PIC 9(04).
+               05  ACCT-CURRENT-BALANCE     PIC S9(11)V99 COMP-3.
+      *        ACCT-HOLD-AMOUNT IS READ BY WITHDRW1/XFER001 TO GET THE
+      *        AVAILABLE BALANCE (CURRENT LESS ANY HOLD).  NO PROGRAM
+      *        PLACES A HOLD YET - ACCTSEED WRITES EVERY STARTER
+      *        ACCOUNT WITH IT AT ZERO - SO THE SUBTRACTION IS CORRECT
+      *        BUT CURRENTLY A NO-OP.  HOLD PLACEMENT (E.G. A CHECK OR
+      *        DISPUTE HOLD) IS OUT OF SCOPE UNTIL A PROGRAM EXISTS TO
+      *        SET THIS FIELD.
+               05  ACCT-HOLD-AMOUNT         PIC S9(11)V99 COMP-3.
+               05  ACCT-STATUS              PIC X(01).
+                   88  ACCT-STATUS-ACTIVE           VALUE "A".
+                   88  ACCT-STATUS-CLOSED           VALUE "C".
+                   88  ACCT-STATUS-FROZEN           VALUE "F".
+               05  ACCT-OPEN-DATE           PIC 9(08).
+               05  FILLER                   PIC X(10).
