@@ -0,0 +1,44 @@
+      *================================================================*
+      *  WSCOMMON.CPY                                                  *
+      *  Common WORKING-STORAGE items shared by the teller session     *
+      *  programs: menu choices, teller/session identification and     *
+      *  the per-session activity tallies used at sign-off time.       *
+      *================================================================*
+           01  WS-CHOICE-FIELDS.
+               05  WS-LANGUAGE-CHOICE      PIC X(01).
+                   88  WS-LANG-ESPANOL              VALUE "1".
+                   88  WS-LANG-ENGLISH               VALUE "2".
+                   88  WS-LANG-PORTUGUES             VALUE "3".
+                   88  WS-LANG-VALID                 VALUE "1" THRU "3".
+               05  WS-OPERATION-CHOICE      PIC X(01).
+                   88  WS-OPER-DEPOSITOS             VALUE "1".
+                   88  WS-OPER-TRANSFERENCIAS        VALUE "2".
+                   88  WS-OPER-EXTRACCIONES          VALUE "3".
+                   88  WS-OPER-CONSULTAS             VALUE "4".
+                   88  WS-OPER-FINALIZAR             VALUE "5".
+                   88  WS-OPER-SUPERVISOR            VALUE "6".
+                   88  WS-OPER-VALID                 VALUE "1" THRU "6".
+
+           01  WS-SESSION-DATA.
+               05  WS-TELLER-ID             PIC X(06).
+               05  WS-SESSION-ID            PIC X(08).
+               05  WS-SESSION-DATE          PIC 9(08).
+               05  WS-SESSION-TIME          PIC 9(08).
+               05  WS-SIGNON-PASSWORD       PIC X(08).
+               05  WS-SIGNON-MESSAGE        PIC X(40).
+               05  WS-SIGNON-RETURN-CODE    PIC X(01).
+                   88  WS-SIGNON-APPROVED           VALUE "0".
+                   88  WS-SIGNON-DENIED             VALUE "1".
+
+           01  WS-SESSION-TALLIES.
+               05  WS-TALLY-DEPOSITOS       PIC 9(05)  COMP  VALUE ZERO.
+               05  WS-TALLY-TRANSFEREN      PIC 9(05)  COMP  VALUE ZERO.
+               05  WS-TALLY-EXTRACCION      PIC 9(05)  COMP  VALUE ZERO.
+               05  WS-TALLY-CONSULTAS       PIC 9(05)  COMP  VALUE ZERO.
+
+           01  WS-COMMON-SWITCHES.
+               05  WS-EXIT-SWITCH           PIC X(01)  VALUE "N".
+                   88  WS-EXIT-REQUESTED            VALUE "Y".
+               05  WS-VALID-ENTRY-SWITCH    PIC X(01)  VALUE "Y".
+                   88  WS-ENTRY-IS-VALID            VALUE "Y".
+                   88  WS-ENTRY-IS-INVALID          VALUE "N".
