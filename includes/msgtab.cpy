@@ -0,0 +1,393 @@
+      *================================================================*
+      *  MSGTAB.CPY                                                    *
+      *  Per-language screen text.  MSG-TABLE-ESP/ENG/POR carry the    *
+      *  same field names so TELLER01 can MOVE CORRESPONDING the one   *
+      *  matching WS-LANGUAGE-CHOICE into WS-MSG-AREA once per         *
+      *  session; every screen caption and status message is then     *
+      *  driven from WS-MSG-AREA instead of a hardcoded literal.       *
+      *================================================================*
+           01  MSG-TABLE-ESP.
+               05  MSG-LBL-DEPOSITOS    PIC X(22) VALUE
+                       "1-DEPOSITOS".
+               05  MSG-LBL-TRANSFEREN   PIC X(22) VALUE
+                       "2-TRANSFERENCIAS".
+               05  MSG-LBL-EXTRACCION   PIC X(22) VALUE
+                       "3-EXTRACCIONES".
+               05  MSG-LBL-CONSULTAS    PIC X(22) VALUE
+                       "4-CONSULTAS".
+               05  MSG-LBL-SUPERVISOR   PIC X(22) VALUE
+                       "6-SUPERVISOR".
+               05  MSG-LBL-FINALIZAR    PIC X(22) VALUE
+                       "5-FINALIZAR".
+               05  MSG-LBL-OPCION       PIC X(22) VALUE
+                       "SU OPCION: ".
+               05  MSG-LBL-ACCT-NUM     PIC X(22) VALUE
+                       "NUMERO DE CUENTA: ".
+               05  MSG-LBL-NOMBRE       PIC X(22) VALUE
+                       "NOMBRE:".
+               05  MSG-LBL-SALDO        PIC X(22) VALUE
+                       "SALDO:".
+               05  MSG-LBL-ESTADO       PIC X(22) VALUE
+                       "ESTADO:".
+               05  MSG-LBL-SUCURSAL     PIC X(22) VALUE
+                       "SUCURSAL:".
+               05  MSG-LBL-APERTURA     PIC X(22) VALUE
+                       "FECHA DE APERTURA:".
+               05  MSG-LBL-MONTO-DEP    PIC X(22) VALUE
+                       "MONTO A DEPOSITAR: ".
+               05  MSG-LBL-MONTO-RET    PIC X(22) VALUE
+                       "MONTO A RETIRAR: ".
+               05  MSG-LBL-CTA-ORIGEN   PIC X(22) VALUE
+                       "CUENTA ORIGEN: ".
+               05  MSG-LBL-CTA-DESTINO  PIC X(22) VALUE
+                       "CUENTA DESTINO: ".
+               05  MSG-LBL-MONTO-XFER   PIC X(22) VALUE
+                       "MONTO A TRANSFERIR: ".
+               05  MSG-LBL-SUPV-ID      PIC X(22) VALUE
+                       "ID SUPERVISOR: ".
+               05  MSG-LBL-SUPV-PWD     PIC X(22) VALUE
+                       "CONTRASENA: ".
+               05  MSG-LBL-SUPV-OPT1    PIC X(22) VALUE
+                       "1-REVERSAR".
+               05  MSG-LBL-SUPV-OPT2    PIC X(22) VALUE
+                       "2-RECIBO".
+               05  MSG-LBL-SUPV-OPT3    PIC X(22) VALUE
+                       "3-CAJEROS".
+               05  MSG-LBL-SUPV-OPT4    PIC X(22) VALUE
+                       "4-REGRESAR".
+               05  MSG-LBL-OPER-TYPE    PIC X(22) VALUE
+                       "TIPO OPERACION 1-3: ".
+               05  MSG-LBL-TLR-ID       PIC X(22) VALUE
+                       "ID DE CAJERO: ".
+               05  MSG-LBL-TLR-ACTION   PIC X(22) VALUE
+                       "ACCION 1-2-3-4: ".
+               05  MSG-LBL-FECHA-HORA   PIC X(22) VALUE
+                       "FECHA/HORA:".
+               05  MSG-LBL-TIPO-OPER    PIC X(22) VALUE
+                       "TIPO:".
+               05  MSG-LBL-MONTO        PIC X(22) VALUE
+                       "MONTO:".
+               05  MSG-LBL-SALDO-FINAL  PIC X(22) VALUE
+                       "SALDO FINAL:".
+               05  MSG-INVALID-LANG     PIC X(40) VALUE
+                       "OPCION INVALIDA - INGRESE 1, 2 O 3".
+               05  MSG-INVALID-OPER     PIC X(40) VALUE
+                       "OPCION INVALIDA - INGRESE 1 A 6".
+               05  MSG-INVALID-SUPV-OPER PIC X(40) VALUE
+                       "OPCION INVALIDA - INGRESE 1 A 4".
+               05  MSG-ACCT-NOT-FOUND   PIC X(40) VALUE
+                       "CUENTA NO ENCONTRADA".
+               05  MSG-ACCT-NOT-ACTIVE  PIC X(40) VALUE
+                       "LA CUENTA NO ESTA ACTIVA".
+               05  MSG-ACCT-FOUND       PIC X(40) VALUE
+                       "CUENTA ENCONTRADA".
+               05  MSG-DEP-APPROVED     PIC X(40) VALUE
+                       "DEPOSITO APROBADO".
+               05  MSG-WDR-APPROVED     PIC X(40) VALUE
+                       "RETIRO APROBADO".
+               05  MSG-INSUFF-FUNDS     PIC X(40) VALUE
+                       "FONDOS DISPONIBLES INSUFICIENTES".
+               05  MSG-XFER-APPROVED    PIC X(40) VALUE
+                       "TRANSFERENCIA APROBADA".
+               05  MSG-DEST-NOT-FOUND   PIC X(40) VALUE
+                       "CUENTA DESTINO NO ENCONTRADA".
+               05  MSG-SUPV-DENIED      PIC X(40) VALUE
+                       "ACCESO DENEGADO".
+               05  MSG-REV-APPROVED     PIC X(40) VALUE
+                       "TRANSACCION REVERSADA".
+               05  MSG-REV-NOT-FOUND    PIC X(40) VALUE
+                       "TRANSACCION NO ENCONTRADA".
+               05  MSG-RCPT-FOUND       PIC X(40) VALUE
+                       "RECIBO ENCONTRADO".
+               05  MSG-RCPT-NOT-FOUND   PIC X(40) VALUE
+                       "SIN MOVIMIENTOS PARA ESA CUENTA".
+               05  MSG-TLRADM-APPROVED  PIC X(40) VALUE
+                       "CAJERO ACTUALIZADO".
+               05  MSG-TLRADM-EXISTS    PIC X(40) VALUE
+                       "EL CAJERO YA EXISTE".
+               05  MSG-TLRADM-NOTFOUND  PIC X(40) VALUE
+                       "CAJERO NO ENCONTRADO".
+               05  MSG-STATUS-ACTIVE    PIC X(12) VALUE
+                       "ACTIVA".
+               05  MSG-STATUS-CLOSED    PIC X(12) VALUE
+                       "CERRADA".
+               05  MSG-STATUS-FROZEN    PIC X(12) VALUE
+                       "CONGELADA".
+               05  MSG-STATUS-UNKNOWN   PIC X(12) VALUE
+                       "DESCONOCIDA".
+
+           01  MSG-TABLE-ENG.
+               05  MSG-LBL-DEPOSITOS    PIC X(22) VALUE
+                       "1-DEPOSITS".
+               05  MSG-LBL-TRANSFEREN   PIC X(22) VALUE
+                       "2-TRANSFERS".
+               05  MSG-LBL-EXTRACCION   PIC X(22) VALUE
+                       "3-WITHDRAWALS".
+               05  MSG-LBL-CONSULTAS    PIC X(22) VALUE
+                       "4-INQUIRIES".
+               05  MSG-LBL-SUPERVISOR   PIC X(22) VALUE
+                       "6-SUPERVISOR".
+               05  MSG-LBL-FINALIZAR    PIC X(22) VALUE
+                       "5-EXIT".
+               05  MSG-LBL-OPCION       PIC X(22) VALUE
+                       "YOUR CHOICE: ".
+               05  MSG-LBL-ACCT-NUM     PIC X(22) VALUE
+                       "ACCOUNT NUMBER: ".
+               05  MSG-LBL-NOMBRE       PIC X(22) VALUE
+                       "NAME:".
+               05  MSG-LBL-SALDO        PIC X(22) VALUE
+                       "BALANCE:".
+               05  MSG-LBL-ESTADO       PIC X(22) VALUE
+                       "STATUS:".
+               05  MSG-LBL-SUCURSAL     PIC X(22) VALUE
+                       "BRANCH:".
+               05  MSG-LBL-APERTURA     PIC X(22) VALUE
+                       "OPEN DATE:".
+               05  MSG-LBL-MONTO-DEP    PIC X(22) VALUE
+                       "AMOUNT TO DEPOSIT: ".
+               05  MSG-LBL-MONTO-RET    PIC X(22) VALUE
+                       "AMOUNT TO WITHDRAW: ".
+               05  MSG-LBL-CTA-ORIGEN   PIC X(22) VALUE
+                       "SOURCE ACCOUNT: ".
+               05  MSG-LBL-CTA-DESTINO  PIC X(22) VALUE
+                       "DESTINATION ACCOUNT: ".
+               05  MSG-LBL-MONTO-XFER   PIC X(22) VALUE
+                       "AMOUNT TO TRANSFER: ".
+               05  MSG-LBL-SUPV-ID      PIC X(22) VALUE
+                       "SUPERVISOR ID: ".
+               05  MSG-LBL-SUPV-PWD     PIC X(22) VALUE
+                       "PASSWORD: ".
+               05  MSG-LBL-SUPV-OPT1    PIC X(22) VALUE
+                       "1-REVERSE TXN".
+               05  MSG-LBL-SUPV-OPT2    PIC X(22) VALUE
+                       "2-REPRINT RCPT".
+               05  MSG-LBL-SUPV-OPT3    PIC X(22) VALUE
+                       "3-TELLER ADMIN".
+               05  MSG-LBL-SUPV-OPT4    PIC X(22) VALUE
+                       "4-RETURN".
+               05  MSG-LBL-OPER-TYPE    PIC X(22) VALUE
+                       "OPER TYPE 1-3: ".
+               05  MSG-LBL-TLR-ID       PIC X(22) VALUE
+                       "TELLER ID: ".
+               05  MSG-LBL-TLR-ACTION   PIC X(22) VALUE
+                       "ACTION 1-2-3-4: ".
+               05  MSG-LBL-FECHA-HORA   PIC X(22) VALUE
+                       "DATE/TIME:".
+               05  MSG-LBL-TIPO-OPER    PIC X(22) VALUE
+                       "TYPE:".
+               05  MSG-LBL-MONTO        PIC X(22) VALUE
+                       "AMOUNT:".
+               05  MSG-LBL-SALDO-FINAL  PIC X(22) VALUE
+                       "NEW BALANCE:".
+               05  MSG-INVALID-LANG     PIC X(40) VALUE
+                       "INVALID OPTION - ENTER 1, 2 OR 3".
+               05  MSG-INVALID-OPER     PIC X(40) VALUE
+                       "INVALID OPTION - ENTER 1 THRU 6".
+               05  MSG-INVALID-SUPV-OPER PIC X(40) VALUE
+                       "INVALID OPTION - ENTER 1 THRU 4".
+               05  MSG-ACCT-NOT-FOUND   PIC X(40) VALUE
+                       "ACCOUNT NOT FOUND".
+               05  MSG-ACCT-NOT-ACTIVE  PIC X(40) VALUE
+                       "ACCOUNT IS NOT ACTIVE".
+               05  MSG-ACCT-FOUND       PIC X(40) VALUE
+                       "ACCOUNT FOUND".
+               05  MSG-DEP-APPROVED     PIC X(40) VALUE
+                       "DEPOSIT APPROVED".
+               05  MSG-WDR-APPROVED     PIC X(40) VALUE
+                       "WITHDRAWAL APPROVED".
+               05  MSG-INSUFF-FUNDS     PIC X(40) VALUE
+                       "INSUFFICIENT AVAILABLE FUNDS".
+               05  MSG-XFER-APPROVED    PIC X(40) VALUE
+                       "TRANSFER APPROVED".
+               05  MSG-DEST-NOT-FOUND   PIC X(40) VALUE
+                       "DESTINATION ACCOUNT NOT FOUND".
+               05  MSG-SUPV-DENIED      PIC X(40) VALUE
+                       "ACCESS DENIED".
+               05  MSG-REV-APPROVED     PIC X(40) VALUE
+                       "TRANSACTION REVERSED".
+               05  MSG-REV-NOT-FOUND    PIC X(40) VALUE
+                       "TRANSACTION NOT FOUND".
+               05  MSG-RCPT-FOUND       PIC X(40) VALUE
+                       "RECEIPT FOUND".
+               05  MSG-RCPT-NOT-FOUND   PIC X(40) VALUE
+                       "NO ACTIVITY FOUND FOR THAT ACCOUNT".
+               05  MSG-TLRADM-APPROVED  PIC X(40) VALUE
+                       "TELLER RECORD UPDATED".
+               05  MSG-TLRADM-EXISTS    PIC X(40) VALUE
+                       "TELLER ID ALREADY EXISTS".
+               05  MSG-TLRADM-NOTFOUND  PIC X(40) VALUE
+                       "TELLER ID NOT FOUND".
+               05  MSG-STATUS-ACTIVE    PIC X(12) VALUE
+                       "ACTIVE".
+               05  MSG-STATUS-CLOSED    PIC X(12) VALUE
+                       "CLOSED".
+               05  MSG-STATUS-FROZEN    PIC X(12) VALUE
+                       "FROZEN".
+               05  MSG-STATUS-UNKNOWN   PIC X(12) VALUE
+                       "UNKNOWN".
+
+           01  MSG-TABLE-POR.
+               05  MSG-LBL-DEPOSITOS    PIC X(22) VALUE
+                       "1-DEPOSITOS".
+               05  MSG-LBL-TRANSFEREN   PIC X(22) VALUE
+                       "2-TRANSFERENCIAS".
+               05  MSG-LBL-EXTRACCION   PIC X(22) VALUE
+                       "3-SAQUES".
+               05  MSG-LBL-CONSULTAS    PIC X(22) VALUE
+                       "4-CONSULTAS".
+               05  MSG-LBL-SUPERVISOR   PIC X(22) VALUE
+                       "6-SUPERVISOR".
+               05  MSG-LBL-FINALIZAR    PIC X(22) VALUE
+                       "5-SAIR".
+               05  MSG-LBL-OPCION       PIC X(22) VALUE
+                       "SUA OPCAO: ".
+               05  MSG-LBL-ACCT-NUM     PIC X(22) VALUE
+                       "NUMERO DA CONTA: ".
+               05  MSG-LBL-NOMBRE       PIC X(22) VALUE
+                       "NOME:".
+               05  MSG-LBL-SALDO        PIC X(22) VALUE
+                       "SALDO:".
+               05  MSG-LBL-ESTADO       PIC X(22) VALUE
+                       "STATUS:".
+               05  MSG-LBL-SUCURSAL     PIC X(22) VALUE
+                       "AGENCIA:".
+               05  MSG-LBL-APERTURA     PIC X(22) VALUE
+                       "DATA DE ABERTURA:".
+               05  MSG-LBL-MONTO-DEP    PIC X(22) VALUE
+                       "VALOR A DEPOSITAR: ".
+               05  MSG-LBL-MONTO-RET    PIC X(22) VALUE
+                       "VALOR A SACAR: ".
+               05  MSG-LBL-CTA-ORIGEN   PIC X(22) VALUE
+                       "CONTA DE ORIGEM: ".
+               05  MSG-LBL-CTA-DESTINO  PIC X(22) VALUE
+                       "CONTA DE DESTINO: ".
+               05  MSG-LBL-MONTO-XFER   PIC X(22) VALUE
+                       "VALOR A TRANSFERIR: ".
+               05  MSG-LBL-SUPV-ID      PIC X(22) VALUE
+                       "ID DO SUPERVISOR: ".
+               05  MSG-LBL-SUPV-PWD     PIC X(22) VALUE
+                       "SENHA: ".
+               05  MSG-LBL-SUPV-OPT1    PIC X(22) VALUE
+                       "1-REVERTER".
+               05  MSG-LBL-SUPV-OPT2    PIC X(22) VALUE
+                       "2-RECIBO".
+               05  MSG-LBL-SUPV-OPT3    PIC X(22) VALUE
+                       "3-CAIXAS".
+               05  MSG-LBL-SUPV-OPT4    PIC X(22) VALUE
+                       "4-VOLTAR".
+               05  MSG-LBL-OPER-TYPE    PIC X(22) VALUE
+                       "TIPO OPERACAO 1-3: ".
+               05  MSG-LBL-TLR-ID       PIC X(22) VALUE
+                       "ID DO CAIXA: ".
+               05  MSG-LBL-TLR-ACTION   PIC X(22) VALUE
+                       "ACAO 1-2-3-4: ".
+               05  MSG-LBL-FECHA-HORA   PIC X(22) VALUE
+                       "DATA/HORA:".
+               05  MSG-LBL-TIPO-OPER    PIC X(22) VALUE
+                       "TIPO:".
+               05  MSG-LBL-MONTO        PIC X(22) VALUE
+                       "VALOR:".
+               05  MSG-LBL-SALDO-FINAL  PIC X(22) VALUE
+                       "NOVO SALDO:".
+               05  MSG-INVALID-LANG     PIC X(40) VALUE
+                       "OPCAO INVALIDA - DIGITE 1, 2 OU 3".
+               05  MSG-INVALID-OPER     PIC X(40) VALUE
+                       "OPCAO INVALIDA - DIGITE 1 A 6".
+               05  MSG-INVALID-SUPV-OPER PIC X(40) VALUE
+                       "OPCAO INVALIDA - DIGITE 1 A 4".
+               05  MSG-ACCT-NOT-FOUND   PIC X(40) VALUE
+                       "CONTA NAO ENCONTRADA".
+               05  MSG-ACCT-NOT-ACTIVE  PIC X(40) VALUE
+                       "A CONTA NAO ESTA ATIVA".
+               05  MSG-ACCT-FOUND       PIC X(40) VALUE
+                       "CONTA ENCONTRADA".
+               05  MSG-DEP-APPROVED     PIC X(40) VALUE
+                       "DEPOSITO APROVADO".
+               05  MSG-WDR-APPROVED     PIC X(40) VALUE
+                       "SAQUE APROVADO".
+               05  MSG-INSUFF-FUNDS     PIC X(40) VALUE
+                       "SALDO DISPONIVEL INSUFICIENTE".
+               05  MSG-XFER-APPROVED    PIC X(40) VALUE
+                       "TRANSFERENCIA APROVADA".
+               05  MSG-DEST-NOT-FOUND   PIC X(40) VALUE
+                       "CONTA DE DESTINO NAO ENCONTRADA".
+               05  MSG-SUPV-DENIED      PIC X(40) VALUE
+                       "ACESSO NEGADO".
+               05  MSG-REV-APPROVED     PIC X(40) VALUE
+                       "TRANSACAO REVERTIDA".
+               05  MSG-REV-NOT-FOUND    PIC X(40) VALUE
+                       "TRANSACAO NAO ENCONTRADA".
+               05  MSG-RCPT-FOUND       PIC X(40) VALUE
+                       "RECIBO ENCONTRADO".
+               05  MSG-RCPT-NOT-FOUND   PIC X(40) VALUE
+                       "NENHUM MOVIMENTO PARA ESSA CONTA".
+               05  MSG-TLRADM-APPROVED  PIC X(40) VALUE
+                       "CAIXA ATUALIZADO".
+               05  MSG-TLRADM-EXISTS    PIC X(40) VALUE
+                       "O CAIXA JA EXISTE".
+               05  MSG-TLRADM-NOTFOUND  PIC X(40) VALUE
+                       "CAIXA NAO ENCONTRADO".
+               05  MSG-STATUS-ACTIVE    PIC X(12) VALUE
+                       "ATIVA".
+               05  MSG-STATUS-CLOSED    PIC X(12) VALUE
+                       "FECHADA".
+               05  MSG-STATUS-FROZEN    PIC X(12) VALUE
+                       "BLOQUEADA".
+               05  MSG-STATUS-UNKNOWN   PIC X(12) VALUE
+                       "DESCONHECIDA".
+
+           01  WS-MSG-AREA.
+               05  MSG-LBL-DEPOSITOS    PIC X(22).
+               05  MSG-LBL-TRANSFEREN   PIC X(22).
+               05  MSG-LBL-EXTRACCION   PIC X(22).
+               05  MSG-LBL-CONSULTAS    PIC X(22).
+               05  MSG-LBL-SUPERVISOR   PIC X(22).
+               05  MSG-LBL-FINALIZAR    PIC X(22).
+               05  MSG-LBL-OPCION       PIC X(22).
+               05  MSG-LBL-ACCT-NUM     PIC X(22).
+               05  MSG-LBL-NOMBRE       PIC X(22).
+               05  MSG-LBL-SALDO        PIC X(22).
+               05  MSG-LBL-ESTADO       PIC X(22).
+               05  MSG-LBL-SUCURSAL     PIC X(22).
+               05  MSG-LBL-APERTURA     PIC X(22).
+               05  MSG-LBL-MONTO-DEP    PIC X(22).
+               05  MSG-LBL-MONTO-RET    PIC X(22).
+               05  MSG-LBL-CTA-ORIGEN   PIC X(22).
+               05  MSG-LBL-CTA-DESTINO  PIC X(22).
+               05  MSG-LBL-MONTO-XFER   PIC X(22).
+               05  MSG-LBL-SUPV-ID      PIC X(22).
+               05  MSG-LBL-SUPV-PWD     PIC X(22).
+               05  MSG-LBL-SUPV-OPT1    PIC X(22).
+               05  MSG-LBL-SUPV-OPT2    PIC X(22).
+               05  MSG-LBL-SUPV-OPT3    PIC X(22).
+               05  MSG-LBL-SUPV-OPT4    PIC X(22).
+               05  MSG-LBL-OPER-TYPE    PIC X(22).
+               05  MSG-LBL-TLR-ID       PIC X(22).
+               05  MSG-LBL-TLR-ACTION   PIC X(22).
+               05  MSG-LBL-FECHA-HORA   PIC X(22).
+               05  MSG-LBL-TIPO-OPER    PIC X(22).
+               05  MSG-LBL-MONTO        PIC X(22).
+               05  MSG-LBL-SALDO-FINAL  PIC X(22).
+               05  MSG-INVALID-LANG     PIC X(40).
+               05  MSG-INVALID-OPER     PIC X(40).
+               05  MSG-INVALID-SUPV-OPER PIC X(40).
+               05  MSG-ACCT-NOT-FOUND   PIC X(40).
+               05  MSG-ACCT-NOT-ACTIVE  PIC X(40).
+               05  MSG-ACCT-FOUND       PIC X(40).
+               05  MSG-DEP-APPROVED     PIC X(40).
+               05  MSG-WDR-APPROVED     PIC X(40).
+               05  MSG-INSUFF-FUNDS     PIC X(40).
+               05  MSG-XFER-APPROVED    PIC X(40).
+               05  MSG-DEST-NOT-FOUND   PIC X(40).
+               05  MSG-SUPV-DENIED      PIC X(40).
+               05  MSG-REV-APPROVED     PIC X(40).
+               05  MSG-REV-NOT-FOUND    PIC X(40).
+               05  MSG-RCPT-FOUND       PIC X(40).
+               05  MSG-RCPT-NOT-FOUND   PIC X(40).
+               05  MSG-TLRADM-APPROVED  PIC X(40).
+               05  MSG-TLRADM-EXISTS    PIC X(40).
+               05  MSG-TLRADM-NOTFOUND  PIC X(40).
+               05  MSG-STATUS-ACTIVE    PIC X(12).
+               05  MSG-STATUS-CLOSED    PIC X(12).
+               05  MSG-STATUS-FROZEN    PIC X(12).
+               05  MSG-STATUS-UNKNOWN   PIC X(12).
