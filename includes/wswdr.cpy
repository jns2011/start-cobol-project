@@ -0,0 +1,13 @@
+      *================================================================*
+      *  WSWDR.CPY                                                     *
+      *  WORKING-STORAGE items behind WITHDRAW-SCREEN.                 *
+      *================================================================*
+           01  WS-WITHDRAW-DATA.
+               05  WS-WDR-ACCT-NUMBER       PIC 9(10).
+               05  WS-WDR-AMOUNT            PIC 9(9)V99.
+               05  WS-WDR-MESSAGE           PIC X(40).
+               05  WS-WDR-RETURN-CODE       PIC X(01).
+                   88  WS-WDR-APPROVED              VALUE "0".
+                   88  WS-WDR-ACCT-NOT-FOUND        VALUE "1".
+                   88  WS-WDR-ACCT-NOT-ACTIVE       VALUE "2".
+                   88  WS-WDR-INSUFFICIENT-FUNDS    VALUE "3".
