@@ -0,0 +1,33 @@
+      *================================================================*
+      *  TRANREC.CPY                                                   *
+      *  One entry per posted operation (DEPOSITOS, TRANSFERENCIAS,    *
+      *  EXTRACCIONES) written to TRAN-JOURNAL.  The journal is the    *
+      *  system of record used to reconstruct a day's activity, drive  *
+      *  end-of-day reconciliation/reporting and feed the outbound     *
+      *  ACH/ledger extract.                                           *
+      *================================================================*
+           01  TRAN-JOURNAL-RECORD.
+               05  TJ-TRAN-DATE             PIC 9(08).
+               05  TJ-TRAN-TIME             PIC 9(08).
+               05  TJ-TELLER-ID             PIC X(06).
+               05  TJ-SESSION-ID            PIC X(08).
+               05  TJ-ACCT-NUMBER           PIC 9(10).
+               05  TJ-RELATED-ACCT-NUMBER   PIC 9(10).
+               05  TJ-BRANCH                PIC 9(04).
+               05  TJ-OPERATION-TYPE        PIC X(01).
+                   88  TJ-OPER-DEPOSITOS            VALUE "1".
+                   88  TJ-OPER-TRANSFERENCIAS       VALUE "2".
+                   88  TJ-OPER-EXTRACCIONES         VALUE "3".
+                   88  TJ-OPER-REVERSAL             VALUE "9".
+               05  TJ-DEBIT-CREDIT-IND      PIC X(01).
+                   88  TJ-IS-DEBIT                  VALUE "D".
+                   88  TJ-IS-CREDIT                 VALUE "C".
+               05  TJ-AMOUNT                PIC S9(11)V99 COMP-3.
+               05  TJ-BEFORE-BALANCE        PIC S9(11)V99 COMP-3.
+               05  TJ-AFTER-BALANCE         PIC S9(11)V99 COMP-3.
+      *        TJ-ORIG-TRAN-TIME IS SET ONLY ON A TJ-OPER-REVERSAL
+      *        ENTRY - IT CARRIES THE TJ-TRAN-TIME OF THE ORIGINAL
+      *        POSTING BEING REVERSED SO TXNREV01 CAN TELL A
+      *        TRANSACTION HAS ALREADY BEEN REVERSED.
+               05  TJ-ORIG-TRAN-TIME        PIC 9(08).
+               05  FILLER                   PIC X(01).
