@@ -0,0 +1,56 @@
+      *================================================================*
+      *  WSSUPV.CPY                                                    *
+      *  Working-storage behind the 6-SUPERVISOR option: the login     *
+      *  challenge, the supervisor submenu, and the admin actions it   *
+      *  offers (reverse a posting, reprint a receipt, and             *
+      *  add/disable/change-password a teller).                        *
+      *================================================================*
+           01  WS-SUPERVISOR-DATA.
+               05  WS-SUPV-ID               PIC X(06).
+               05  WS-SUPV-PASSWORD         PIC X(08).
+               05  WS-SUPV-MESSAGE          PIC X(40).
+               05  WS-SUPV-RETURN-CODE      PIC X(01).
+                   88  WS-SUPV-AUTHORIZED           VALUE "0".
+                   88  WS-SUPV-NOT-AUTHORIZED       VALUE "1".
+               05  WS-SUPV-SUB-CHOICE       PIC X(01).
+                   88  WS-SUPV-REVERSE              VALUE "1".
+                   88  WS-SUPV-RECEIPT              VALUE "2".
+                   88  WS-SUPV-TELLER-ADMIN         VALUE "3".
+                   88  WS-SUPV-RETURN               VALUE "4".
+                   88  WS-SUPV-SUB-VALID             VALUE "1" THRU "4".
+
+           01  WS-REVERSAL-DATA.
+               05  WS-REV-ACCT-NUMBER       PIC 9(10).
+               05  WS-REV-OPER-TYPE         PIC X(01).
+               05  WS-REV-AMOUNT            PIC 9(9)V99.
+               05  WS-REV-MESSAGE           PIC X(40).
+               05  WS-REV-RETURN-CODE       PIC X(01).
+                   88  WS-REV-APPROVED               VALUE "0".
+                   88  WS-REV-ACCT-NOT-FOUND         VALUE "1".
+                   88  WS-REV-NOT-FOUND              VALUE "2".
+
+           01  WS-RECEIPT-DATA.
+               05  WS-RCPT-ACCT-NUMBER      PIC 9(10).
+               05  WS-RCPT-TRAN-DATE        PIC 9(08).
+               05  WS-RCPT-TRAN-TIME        PIC 9(08).
+               05  WS-RCPT-OPER-TYPE        PIC X(01).
+               05  WS-RCPT-AMOUNT           PIC 9(9)V99.
+               05  WS-RCPT-AFTER-BAL-DISP   PIC X(21).
+               05  WS-RCPT-MESSAGE          PIC X(40).
+               05  WS-RCPT-RETURN-CODE      PIC X(01).
+                   88  WS-RCPT-FOUND                 VALUE "0".
+                   88  WS-RCPT-NOT-FOUND             VALUE "1".
+
+           01  WS-TELLER-ADMIN-DATA.
+               05  WS-TLRADM-TELLER-ID      PIC X(06).
+               05  WS-TLRADM-PASSWORD       PIC X(08).
+               05  WS-TLRADM-ACTION         PIC X(01).
+                   88  WS-TLRADM-ADD                 VALUE "1".
+                   88  WS-TLRADM-DISABLE             VALUE "2".
+                   88  WS-TLRADM-ENABLE              VALUE "3".
+                   88  WS-TLRADM-CHANGE-PWD          VALUE "4".
+               05  WS-TLRADM-MESSAGE        PIC X(40).
+               05  WS-TLRADM-RETURN-CODE    PIC X(01).
+                   88  WS-TLRADM-APPROVED            VALUE "0".
+                   88  WS-TLRADM-ALREADY-EXISTS      VALUE "1".
+                   88  WS-TLRADM-NOT-FOUND           VALUE "2".
