@@ -0,0 +1,16 @@
+      *================================================================*
+      *  TLRREC.CPY                                                    *
+      *  Record layout for the TELLER-MASTER indexed file.  One record *
+      *  per teller: the sign-on password, whether the teller has      *
+      *  supervisor rights, and whether the ID is currently active.    *
+      *  TLR-TELLER-ID is the primary key.                              *
+      *================================================================*
+           01  TELLER-MASTER-RECORD.
+               05  TLR-TELLER-ID            PIC X(06).
+               05  TLR-PASSWORD             PIC X(08).
+               05  TLR-SUPERVISOR-FLAG      PIC X(01).
+                   88  TLR-IS-SUPERVISOR            VALUE "Y".
+               05  TLR-STATUS               PIC X(01).
+                   88  TLR-ACTIVE                   VALUE "A".
+                   88  TLR-DISABLED                 VALUE "D".
+               05  FILLER                   PIC X(10).
