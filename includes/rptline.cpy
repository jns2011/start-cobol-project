@@ -0,0 +1,7 @@
+      *================================================================*
+      *  RPTLINE.CPY                                                   *
+      *  GENERIC 132-BYTE PRINT LINE USED BY THE END-OF-DAY BATCH       *
+      *  REPORTS (RECONCILIATION EXCEPTIONS AND THE MANAGEMENT DAILY    *
+      *  ACTIVITY SUMMARY).                                             *
+      *================================================================*
+           01  RPT-LINE                    PIC X(132).
