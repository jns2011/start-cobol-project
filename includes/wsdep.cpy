@@ -0,0 +1,12 @@
+      *================================================================*
+      *  WSDEP.CPY                                                     *
+      *  WORKING-STORAGE items behind DEPOSIT-SCREEN.                  *
+      *================================================================*
+           01  WS-DEPOSIT-DATA.
+               05  WS-DEP-ACCT-NUMBER       PIC 9(10).
+               05  WS-DEP-AMOUNT            PIC 9(9)V99.
+               05  WS-DEP-MESSAGE           PIC X(40).
+               05  WS-DEP-RETURN-CODE       PIC X(01).
+                   88  WS-DEP-APPROVED              VALUE "0".
+                   88  WS-DEP-ACCT-NOT-FOUND        VALUE "1".
+                   88  WS-DEP-ACCT-NOT-ACTIVE       VALUE "2".
