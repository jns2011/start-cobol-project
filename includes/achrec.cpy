@@ -0,0 +1,24 @@
+      *================================================================*
+      *  ACHREC.CPY                                                    *
+      *  Output layout for the outbound ACH feed (ACHFEED), used to    *
+      *  move TRANSFERENCIAS activity out to the ACH network for      *
+      *  accounts outside this branch's own ledger.  One type "6"     *
+      *  entry detail record is written per external transfer, and a  *
+      *  single type "9" file control record is written last with the *
+      *  batch entry count and amount hash total.                     *
+      *================================================================*
+           01  ACH-ENTRY-RECORD.
+               05  ACH-RECORD-TYPE          PIC X(01).
+               05  ACH-TRANSACTION-CODE     PIC X(02).
+               05  ACH-RECEIVING-ACCT       PIC 9(10).
+               05  ACH-AMOUNT               PIC 9(10).
+               05  ACH-ORIGINATING-ACCT     PIC 9(10).
+               05  ACH-INDIVIDUAL-NAME      PIC X(22).
+               05  ACH-TRACE-NUMBER         PIC X(15).
+               05  FILLER                   PIC X(24).
+
+           01  ACH-CONTROL-RECORD.
+               05  ACH-CTL-RECORD-TYPE      PIC X(01).
+               05  ACH-CTL-ENTRY-COUNT      PIC 9(06).
+               05  ACH-CTL-AMOUNT-TOTAL     PIC 9(12).
+               05  FILLER                   PIC X(75).
