@@ -0,0 +1,23 @@
+      *================================================================*
+      *  CKPTREC.CPY                                                   *
+      *  Record layout for the XFER-CKPT indexed file.  One record is  *
+      *  written before a transfer's debit leg is applied and cleared  *
+      *  once both legs post; a transfer still marked pending or       *
+      *  debited when the system comes back up is finished or backed   *
+      *  out by XFRRCVR.                                               *
+      *================================================================*
+           01  XFER-CKPT-RECORD.
+               05  CKPT-KEY.
+                   10  CKPT-SESSION-ID      PIC X(08).
+                   10  CKPT-SEQUENCE        PIC 9(04).
+               05  CKPT-TELLER-ID           PIC X(06).
+               05  CKPT-TRAN-DATE           PIC 9(08).
+               05  CKPT-TRAN-TIME           PIC 9(08).
+               05  CKPT-FROM-ACCT           PIC 9(10).
+               05  CKPT-TO-ACCT             PIC 9(10).
+               05  CKPT-AMOUNT              PIC S9(11)V99 COMP-3.
+               05  CKPT-STATUS              PIC X(01).
+                   88  CKPT-PENDING                 VALUE "P".
+                   88  CKPT-DEBITED                 VALUE "D".
+                   88  CKPT-COMPLETE                VALUE "C".
+               05  FILLER                   PIC X(10).
