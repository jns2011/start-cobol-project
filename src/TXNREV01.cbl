@@ -0,0 +1,365 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TXNREV01.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - SUPERVISOR TRANSACTION     *
+      *                    REVERSAL.                                   *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      LOCATES THE MOST RECENT NOT-YET-REVERSED TRAN-JOURNAL     *
+      *      ENTRY FOR THE GIVEN ACCOUNT, OPERATION TYPE AND AMOUNT,   *
+      *      APPLIES THE OPPOSITE ADJUSTMENT TO ACCT-MASTER, AND       *
+      *      JOURNALS THE REVERSAL ITSELF AS A TJ-OPER-REVERSAL        *
+      *      ENTRY SO THE ORIGINAL POSTING IS NEVER OVERWRITTEN.       *
+      *      TRAN-JOURNAL IS SCANNED SEQUENTIALLY, NEWEST MATCH LAST   *
+      *      IN THE FILE, SINCE IT HAS NO ALTERNATE KEY FOR LOOKUP.    *
+      *      A TRANSFERENCIAS POSTING HAS TWO LEGS, LINKED BY          *
+      *      TJ-RELATED-ACCT-NUMBER AND SHARING THE SAME TRAN DATE     *
+      *      AND TIME.  WHEN THE MATCHED ENTRY IS A TRANSFERENCIAS     *
+      *      LEG, THE LINKED LEG ON THE OTHER ACCOUNT IS LOCATED AND   *
+      *      REVERSED IN THE SAME CALL, SO A TRANSFER CAN NEVER BE     *
+      *      LEFT HALF-REVERSED.                                      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-JOURNAL ASSIGN TO "TRANJRNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-JOURNAL.
+           COPY tranrec.
+
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRNL-FILE-STATUS          PIC X(02).
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-JRNL-EOF-SWITCH           PIC X(01)  VALUE "N".
+           88  WS-JRNL-EOF                      VALUE "Y".
+       01  WS-FOUND-SWITCH              PIC X(01)  VALUE "N".
+           88  WS-MATCH-FOUND                   VALUE "Y".
+       01  WS-ALREADY-REV-SWITCH        PIC X(01)  VALUE "N".
+           88  WS-ALREADY-REVERSED              VALUE "Y".
+       01  WS-RELATED-FOUND-SWITCH      PIC X(01)  VALUE "N".
+           88  WS-RELATED-LEG-FOUND             VALUE "Y".
+       01  WS-CURRENT-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME              PIC 9(08).
+       01  WS-MATCH-DATE                PIC 9(08).
+       01  WS-MATCH-TIME                PIC 9(08).
+       01  WS-BEFORE-BALANCE            PIC S9(11)V99 COMP-3.
+       01  WS-RELATED-BEFORE-BALANCE    PIC S9(11)V99 COMP-3.
+       01  WS-REVERSED-COUNT            PIC 9(04) COMP  VALUE ZERO.
+       01  WS-REVERSED-TIMES.
+           05  WS-REVERSED-TIME         PIC 9(08)
+                   OCCURS 500 TIMES INDEXED BY WS-REV-IDX.
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY WS-JRNL-ENTRY.
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD
+               BY WS-RELATED-JRNL-ENTRY.
+
+       LINKAGE SECTION.
+       01  REV-ACCT-NUMBER              PIC 9(10).
+       01  REV-OPER-TYPE                PIC X(01).
+       01  REV-AMOUNT                   PIC 9(9)V99.
+       01  REV-TELLER-ID                PIC X(06).
+       01  REV-SESSION-ID               PIC X(08).
+       01  REV-MESSAGE                  PIC X(40).
+       01  REV-RETURN-CODE              PIC X(01).
+
+       PROCEDURE DIVISION USING REV-ACCT-NUMBER
+                                 REV-OPER-TYPE
+                                 REV-AMOUNT
+                                 REV-TELLER-ID
+                                 REV-SESSION-ID
+                                 REV-MESSAGE
+                                 REV-RETURN-CODE.
+
+       0000-MAINLINE.
+           PERFORM 1000-FIND-LATEST-MATCH
+               THRU 1000-FIND-LATEST-MATCH-EXIT
+           IF NOT WS-MATCH-FOUND
+               MOVE "2" TO REV-RETURN-CODE
+               MOVE "MATCHING TRANSACTION NOT FOUND" TO REV-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           OPEN I-O ACCT-MASTER
+           MOVE REV-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "1" TO REV-RETURN-CODE
+                   MOVE "ACCOUNT NOT FOUND" TO REV-MESSAGE
+                   CLOSE ACCT-MASTER
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ
+
+           PERFORM 2000-APPLY-ADJUSTMENT
+           PERFORM 3000-WRITE-REVERSAL-ENTRY
+
+           IF TJ-OPER-TRANSFERENCIAS OF WS-JRNL-ENTRY
+               PERFORM 1200-FIND-RELATED-LEG
+                   THRU 1200-FIND-RELATED-LEG-EXIT
+               IF NOT WS-RELATED-LEG-FOUND
+                   MOVE "2" TO REV-RETURN-CODE
+                   MOVE "LINKED TRANSFER LEG NOT FOUND" TO REV-MESSAGE
+                   CLOSE ACCT-MASTER
+                   GO TO 0000-MAINLINE-EXIT
+               END-IF
+               MOVE TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY
+                   TO ACCT-NUMBER
+               READ ACCT-MASTER
+                   INVALID KEY
+                       MOVE "1" TO REV-RETURN-CODE
+                       MOVE "LINKED ACCOUNT NOT FOUND" TO REV-MESSAGE
+                       CLOSE ACCT-MASTER
+                       GO TO 0000-MAINLINE-EXIT
+               END-READ
+               PERFORM 2100-APPLY-RELATED-ADJUSTMENT
+               PERFORM 3100-WRITE-RELATED-REVERSAL-ENTRY
+           END-IF
+
+           CLOSE ACCT-MASTER
+
+           MOVE "0" TO REV-RETURN-CODE
+           MOVE "TRANSACTION REVERSED" TO REV-MESSAGE.
+
+       0000-MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *  1000-FIND-LATEST-MATCH - SCAN TRAN-JOURNAL FOR THE NEWEST     *
+      *  ENTRY MATCHING THE ACCOUNT, OPERATION TYPE AND AMOUNT GIVEN   *
+      *  THAT HAS NOT ALREADY BEEN REVERSED.  A FIRST PASS COLLECTS    *
+      *  THE ORIGINAL-TRANSACTION TIMES OF EVERY REVERSAL ALREADY ON  *
+      *  FILE FOR THIS ACCOUNT/AMOUNT; THE SECOND PASS SKIPS ANY       *
+      *  CANDIDATE WHOSE TIME SHOWS UP IN THAT SET.                   *
+      *----------------------------------------------------------------*
+       1000-FIND-LATEST-MATCH.
+           OPEN INPUT TRAN-JOURNAL
+           IF WS-JRNL-FILE-STATUS = "35"
+               SET WS-JRNL-EOF TO TRUE
+               GO TO 1000-FIND-LATEST-MATCH-EXIT
+           END-IF
+           PERFORM 1050-BUILD-REVERSED-SET
+           CLOSE TRAN-JOURNAL
+           OPEN INPUT TRAN-JOURNAL
+           MOVE "N" TO WS-JRNL-EOF-SWITCH
+           PERFORM 1100-READ-JOURNAL
+           PERFORM UNTIL WS-JRNL-EOF
+               IF TJ-ACCT-NUMBER OF TRAN-JOURNAL-RECORD
+                       = REV-ACCT-NUMBER
+                   AND TJ-OPERATION-TYPE OF TRAN-JOURNAL-RECORD
+                       = REV-OPER-TYPE
+                   AND TJ-AMOUNT OF TRAN-JOURNAL-RECORD = REV-AMOUNT
+                   PERFORM 1060-CHECK-ALREADY-REVERSED
+                   IF NOT WS-ALREADY-REVERSED
+                       SET WS-MATCH-FOUND TO TRUE
+                       MOVE TRAN-JOURNAL-RECORD TO WS-JRNL-ENTRY
+                       MOVE TJ-TRAN-DATE OF TRAN-JOURNAL-RECORD
+                           TO WS-MATCH-DATE
+                       MOVE TJ-TRAN-TIME OF TRAN-JOURNAL-RECORD
+                           TO WS-MATCH-TIME
+                   END-IF
+               END-IF
+               PERFORM 1100-READ-JOURNAL
+           END-PERFORM
+           CLOSE TRAN-JOURNAL.
+
+       1000-FIND-LATEST-MATCH-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1050-BUILD-REVERSED-SET - COLLECT THE ORIGINAL-TRANSACTION    *
+      *  TIME OF EVERY TJ-OPER-REVERSAL ENTRY ALREADY POSTED FOR THIS  *
+      *  ACCOUNT AND AMOUNT.                                           *
+      *----------------------------------------------------------------*
+       1050-BUILD-REVERSED-SET.
+           MOVE ZERO TO WS-REVERSED-COUNT
+           PERFORM 1100-READ-JOURNAL
+           PERFORM UNTIL WS-JRNL-EOF
+               IF TJ-OPER-REVERSAL OF TRAN-JOURNAL-RECORD
+                   AND TJ-ACCT-NUMBER OF TRAN-JOURNAL-RECORD
+                       = REV-ACCT-NUMBER
+                   AND TJ-AMOUNT OF TRAN-JOURNAL-RECORD = REV-AMOUNT
+                   AND WS-REVERSED-COUNT < 500
+                   ADD 1 TO WS-REVERSED-COUNT
+                   MOVE TJ-ORIG-TRAN-TIME OF TRAN-JOURNAL-RECORD
+                       TO WS-REVERSED-TIME (WS-REVERSED-COUNT)
+               END-IF
+               PERFORM 1100-READ-JOURNAL
+           END-PERFORM.
+
+       1050-BUILD-REVERSED-SET-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1060-CHECK-ALREADY-REVERSED - TRUE IF THE CANDIDATE RECORD'S  *
+      *  TRAN TIME IS IN THE REVERSED-TIMES SET BUILT ABOVE.           *
+      *----------------------------------------------------------------*
+       1060-CHECK-ALREADY-REVERSED.
+           SET WS-ALREADY-REV-SWITCH TO "N"
+           SET WS-REV-IDX TO 1
+           PERFORM UNTIL WS-REV-IDX > WS-REVERSED-COUNT
+               IF WS-REVERSED-TIME (WS-REV-IDX) =
+                       TJ-TRAN-TIME OF TRAN-JOURNAL-RECORD
+                   SET WS-ALREADY-REVERSED TO TRUE
+                   SET WS-REV-IDX TO WS-REVERSED-COUNT
+               END-IF
+               SET WS-REV-IDX UP BY 1
+           END-PERFORM.
+
+       1060-CHECK-ALREADY-REVERSED-EXIT.
+           EXIT.
+
+       1100-READ-JOURNAL.
+           READ TRAN-JOURNAL
+               AT END
+                   SET WS-JRNL-EOF TO TRUE
+           END-READ.
+
+       1100-READ-JOURNAL-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-FIND-RELATED-LEG - FOR A TRANSFERENCIAS MATCH, LOCATE    *
+      *  THE OTHER LEG OF THE SAME TRANSFER: THE ENTRY ON THE          *
+      *  RELATED ACCOUNT, POINTING BACK AT REV-ACCT-NUMBER, POSTED     *
+      *  AT THE SAME DATE AND TIME AS THE MATCHED ENTRY.               *
+      *----------------------------------------------------------------*
+       1200-FIND-RELATED-LEG.
+           MOVE "N" TO WS-RELATED-FOUND-SWITCH
+           OPEN INPUT TRAN-JOURNAL
+           MOVE "N" TO WS-JRNL-EOF-SWITCH
+           PERFORM 1100-READ-JOURNAL
+           PERFORM UNTIL WS-JRNL-EOF OR WS-RELATED-LEG-FOUND
+               IF TJ-ACCT-NUMBER OF TRAN-JOURNAL-RECORD
+                       = TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY
+                   AND TJ-RELATED-ACCT-NUMBER OF TRAN-JOURNAL-RECORD
+                       = REV-ACCT-NUMBER
+                   AND TJ-OPER-TRANSFERENCIAS OF TRAN-JOURNAL-RECORD
+                   AND TJ-TRAN-DATE OF TRAN-JOURNAL-RECORD
+                       = WS-MATCH-DATE
+                   AND TJ-TRAN-TIME OF TRAN-JOURNAL-RECORD
+                       = WS-MATCH-TIME
+                   MOVE TRAN-JOURNAL-RECORD TO WS-RELATED-JRNL-ENTRY
+                   SET WS-RELATED-LEG-FOUND TO TRUE
+               ELSE
+                   PERFORM 1100-READ-JOURNAL
+               END-IF
+           END-PERFORM
+           CLOSE TRAN-JOURNAL.
+
+       1200-FIND-RELATED-LEG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-APPLY-ADJUSTMENT - POST THE OPPOSITE OF THE ORIGINAL     *
+      *  OPERATION AGAINST THE CURRENT BALANCE.                        *
+      *----------------------------------------------------------------*
+       2000-APPLY-ADJUSTMENT.
+           MOVE ACCT-CURRENT-BALANCE TO WS-BEFORE-BALANCE
+           IF TJ-IS-CREDIT OF WS-JRNL-ENTRY
+               SUBTRACT REV-AMOUNT FROM ACCT-CURRENT-BALANCE
+           ELSE
+               ADD REV-AMOUNT TO ACCT-CURRENT-BALANCE
+           END-IF
+           REWRITE ACCT-MASTER-RECORD.
+
+       2000-APPLY-ADJUSTMENT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-APPLY-RELATED-ADJUSTMENT - SAME AS 2000-APPLY-ADJUSTMENT *
+      *  BUT FOR THE LINKED LEG'S ACCOUNT, NOW CURRENT ON ACCT-MASTER. *
+      *----------------------------------------------------------------*
+       2100-APPLY-RELATED-ADJUSTMENT.
+           MOVE ACCT-CURRENT-BALANCE TO WS-RELATED-BEFORE-BALANCE
+           IF TJ-IS-CREDIT OF WS-RELATED-JRNL-ENTRY
+               SUBTRACT REV-AMOUNT FROM ACCT-CURRENT-BALANCE
+           ELSE
+               ADD REV-AMOUNT TO ACCT-CURRENT-BALANCE
+           END-IF
+           REWRITE ACCT-MASTER-RECORD.
+
+       2100-APPLY-RELATED-ADJUSTMENT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-WRITE-REVERSAL-ENTRY - JOURNAL THE REVERSAL ITSELF.      *
+      *----------------------------------------------------------------*
+       3000-WRITE-REVERSAL-ENTRY.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           IF TJ-IS-CREDIT OF WS-JRNL-ENTRY
+               SET TJ-IS-DEBIT OF WS-JRNL-ENTRY TO TRUE
+           ELSE
+               SET TJ-IS-CREDIT OF WS-JRNL-ENTRY TO TRUE
+           END-IF
+           MOVE WS-MATCH-TIME TO TJ-ORIG-TRAN-TIME OF WS-JRNL-ENTRY
+           MOVE WS-CURRENT-DATE TO TJ-TRAN-DATE OF WS-JRNL-ENTRY
+           MOVE WS-CURRENT-TIME TO TJ-TRAN-TIME OF WS-JRNL-ENTRY
+           MOVE REV-TELLER-ID TO TJ-TELLER-ID OF WS-JRNL-ENTRY
+           MOVE REV-SESSION-ID TO TJ-SESSION-ID OF WS-JRNL-ENTRY
+           MOVE REV-ACCT-NUMBER TO TJ-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE ACCT-BRANCH TO TJ-BRANCH OF WS-JRNL-ENTRY
+           SET TJ-OPER-REVERSAL OF WS-JRNL-ENTRY TO TRUE
+           MOVE REV-AMOUNT TO TJ-AMOUNT OF WS-JRNL-ENTRY
+           MOVE WS-BEFORE-BALANCE TO
+               TJ-BEFORE-BALANCE OF WS-JRNL-ENTRY
+           MOVE ACCT-CURRENT-BALANCE TO
+               TJ-AFTER-BALANCE OF WS-JRNL-ENTRY
+           CALL "JRNLWRT" USING WS-JRNL-ENTRY
+           END-CALL.
+
+       3000-WRITE-REVERSAL-ENTRY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3100-WRITE-RELATED-REVERSAL-ENTRY - JOURNAL THE REVERSAL OF   *
+      *  THE LINKED LEG, TIME-STAMPED IDENTICALLY TO THE REVERSAL      *
+      *  JUST WRITTEN FOR THE MATCHED LEG SO BOTH SIDES OF THE         *
+      *  TRANSFER'S UNWIND CARRY THE SAME TRAN DATE AND TIME.          *
+      *----------------------------------------------------------------*
+       3100-WRITE-RELATED-REVERSAL-ENTRY.
+           IF TJ-IS-CREDIT OF WS-RELATED-JRNL-ENTRY
+               SET TJ-IS-DEBIT OF WS-RELATED-JRNL-ENTRY TO TRUE
+           ELSE
+               SET TJ-IS-CREDIT OF WS-RELATED-JRNL-ENTRY TO TRUE
+           END-IF
+           MOVE WS-MATCH-TIME TO
+               TJ-ORIG-TRAN-TIME OF WS-RELATED-JRNL-ENTRY
+           MOVE WS-CURRENT-DATE TO TJ-TRAN-DATE OF WS-RELATED-JRNL-ENTRY
+           MOVE WS-CURRENT-TIME TO TJ-TRAN-TIME OF WS-RELATED-JRNL-ENTRY
+           MOVE REV-TELLER-ID TO TJ-TELLER-ID OF WS-RELATED-JRNL-ENTRY
+           MOVE REV-SESSION-ID TO TJ-SESSION-ID OF WS-RELATED-JRNL-ENTRY
+           MOVE TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY TO
+               TJ-ACCT-NUMBER OF WS-RELATED-JRNL-ENTRY
+           MOVE REV-ACCT-NUMBER TO
+               TJ-RELATED-ACCT-NUMBER OF WS-RELATED-JRNL-ENTRY
+           MOVE ACCT-BRANCH TO TJ-BRANCH OF WS-RELATED-JRNL-ENTRY
+           SET TJ-OPER-REVERSAL OF WS-RELATED-JRNL-ENTRY TO TRUE
+           MOVE REV-AMOUNT TO TJ-AMOUNT OF WS-RELATED-JRNL-ENTRY
+           MOVE WS-RELATED-BEFORE-BALANCE TO
+               TJ-BEFORE-BALANCE OF WS-RELATED-JRNL-ENTRY
+           MOVE ACCT-CURRENT-BALANCE TO
+               TJ-AFTER-BALANCE OF WS-RELATED-JRNL-ENTRY
+           CALL "JRNLWRT" USING WS-RELATED-JRNL-ENTRY
+           END-CALL.
+
+       3100-WRITE-RELATED-REVERSAL-ENTRY-EXIT.
+           EXIT.
