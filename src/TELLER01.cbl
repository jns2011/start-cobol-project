@@ -0,0 +1,528 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TELLER01.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - LANGUAGE + MAIN MENU DRIVER*
+      *                    WITH CONSULTAS WIRED TO ACCTINQ.            *
+      *  2026-08-09  RA   SCREENS AND STATUS/RESULT MESSAGES NOW FULLY *
+      *                    DRIVEN FROM WS-MSG-AREA, LOADED FROM THE    *
+      *                    MESSAGE TABLE FOR THE CHOSEN LANGUAGE.      *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      TELLER-FACING MENU DRIVER.  SHOWS THE LANGUAGE SCREEN,    *
+      *      THEN LOOPS ON THE MAIN MENU, DISPATCHING EACH OPTION TO   *
+      *      ITS POSTING/INQUIRY SUBPROGRAM.                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CRT.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-LOG ASSIGN TO "SESSLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SESSLOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SESSION-LOG.
+       01  SESSION-LOG-LINE             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY wscommon.
+           COPY wsinq.
+           COPY wsdep.
+           COPY wswdr.
+           COPY wsxfer.
+           COPY wssupv.
+           COPY msgtab.
+
+       01  WS-SESSLOG-FILE-STATUS       PIC X(02).
+       01  WS-SUM-DEP-DISP              PIC ZZZZ9.
+       01  WS-SUM-XFER-DISP             PIC ZZZZ9.
+       01  WS-SUM-WDR-DISP              PIC ZZZZ9.
+       01  WS-SUM-INQ-DISP              PIC ZZZZ9.
+
+       SCREEN SECTION.
+           COPY s.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SHOW-LANGUAGE-SCREEN
+           PERFORM 3000-MENU-LOOP UNTIL WS-EXIT-REQUESTED
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE - SET UP THE SESSION.                         *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE "N" TO WS-EXIT-SWITCH
+           ACCEPT WS-SESSION-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-SESSION-TIME FROM TIME
+           PERFORM 1100-SIGN-ON
+           STRING WS-SESSION-DATE (5:4) WS-SESSION-TIME (1:4)
+               DELIMITED BY SIZE INTO WS-SESSION-ID
+           CALL "XFRRCVR"
+           END-CALL.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1100-SIGN-ON - CHALLENGE THE TELLER FOR AN ID AND PASSWORD    *
+      *  AND CONFIRM THEM AGAINST TELLER-MASTER BEFORE THE SESSION     *
+      *  MAY PROCEED.  WS-TELLER-ID ITSELF IS THE FIELD ACCEPTED FROM  *
+      *  THE SCREEN, SO A SUCCESSFUL SIGN-ON LEAVES THE REAL TELLER    *
+      *  ID IN PLACE FOR EVERY JOURNAL ENTRY WRITTEN THIS SESSION.     *
+      *----------------------------------------------------------------*
+       1100-SIGN-ON.
+           DISPLAY TELLER-LOGIN-SCREEN
+           ACCEPT TELLER-LOGIN-SCREEN
+           CALL "TLRSIGN" USING WS-TELLER-ID
+                                 WS-SIGNON-PASSWORD
+                                 WS-SIGNON-MESSAGE
+                                 WS-SIGNON-RETURN-CODE
+           END-CALL
+           PERFORM UNTIL WS-SIGNON-APPROVED
+               DISPLAY TELLER-LOGIN-SCREEN
+               ACCEPT TELLER-LOGIN-SCREEN
+               CALL "TLRSIGN" USING WS-TELLER-ID
+                                     WS-SIGNON-PASSWORD
+                                     WS-SIGNON-MESSAGE
+                                     WS-SIGNON-RETURN-CODE
+               END-CALL
+           END-PERFORM.
+
+       1100-SIGN-ON-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-SHOW-LANGUAGE-SCREEN - ASK THE TELLER FOR A LANGUAGE,    *
+      *  RE-PROMPTING UNTIL A VALID CHOICE (1-3) IS ENTERED.           *
+      *----------------------------------------------------------------*
+       2000-SHOW-LANGUAGE-SCREEN.
+           DISPLAY LANGUAGE-SCREEN
+           ACCEPT LANGUAGE-SCREEN
+           PERFORM UNTIL WS-LANG-VALID
+               DISPLAY "INVALID OPTION - ENTER 1, 2 OR 3"
+                   AT LINE 9 COLUMN 2
+               DISPLAY LANGUAGE-SCREEN
+               ACCEPT LANGUAGE-SCREEN
+           END-PERFORM
+           PERFORM 2100-LOAD-MESSAGES.
+
+       2000-SHOW-LANGUAGE-SCREEN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2100-LOAD-MESSAGES - COPY THE MESSAGE TABLE FOR THE CHOSEN    *
+      *  LANGUAGE INTO WS-MSG-AREA, WHICH DRIVES EVERY SCREEN CAPTION  *
+      *  AND STATUS MESSAGE FROM THIS POINT ON.                        *
+      *----------------------------------------------------------------*
+       2100-LOAD-MESSAGES.
+           EVALUATE TRUE
+               WHEN WS-LANG-ESPANOL
+                   MOVE CORRESPONDING MSG-TABLE-ESP TO WS-MSG-AREA
+               WHEN WS-LANG-ENGLISH
+                   MOVE CORRESPONDING MSG-TABLE-ENG TO WS-MSG-AREA
+               WHEN WS-LANG-PORTUGUES
+                   MOVE CORRESPONDING MSG-TABLE-POR TO WS-MSG-AREA
+           END-EVALUATE.
+
+       2100-LOAD-MESSAGES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-MENU-LOOP - SHOW THE MAIN MENU AND DISPATCH ONE CHOICE.  *
+      *----------------------------------------------------------------*
+       3000-MENU-LOOP.
+           DISPLAY MAIN-SCREEN
+           ACCEPT MAIN-SCREEN
+           PERFORM UNTIL WS-OPER-VALID
+               DISPLAY MSG-INVALID-OPER OF WS-MSG-AREA
+                   AT LINE 10 COLUMN 2
+               DISPLAY MAIN-SCREEN
+               ACCEPT MAIN-SCREEN
+           END-PERFORM
+           EVALUATE TRUE
+               WHEN WS-OPER-DEPOSITOS
+                   PERFORM 4000-DEPOSITOS
+               WHEN WS-OPER-TRANSFERENCIAS
+                   PERFORM 5000-TRANSFERENCIAS
+               WHEN WS-OPER-EXTRACCIONES
+                   PERFORM 6000-EXTRACCIONES
+               WHEN WS-OPER-CONSULTAS
+                   PERFORM 7000-CONSULTAS
+               WHEN WS-OPER-FINALIZAR
+                   PERFORM 8000-FINALIZAR
+               WHEN WS-OPER-SUPERVISOR
+                   PERFORM 7500-SUPERVISOR THRU 7500-SUPERVISOR-EXIT
+           END-EVALUATE.
+
+       3000-MENU-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  4000-DEPOSITOS - POST A DEPOSIT, DRIVEN BY DEPOSIT-SCREEN.    *
+      *----------------------------------------------------------------*
+       4000-DEPOSITOS.
+           MOVE SPACES TO WS-DEP-MESSAGE
+           DISPLAY DEPOSIT-SCREEN
+           ACCEPT DEPOSIT-SCREEN
+           CALL "DEPOST01" USING WS-DEP-ACCT-NUMBER
+                                  WS-DEP-AMOUNT
+                                  WS-TELLER-ID
+                                  WS-SESSION-ID
+                                  WS-DEP-MESSAGE
+                                  WS-DEP-RETURN-CODE
+           END-CALL
+           EVALUATE WS-DEP-RETURN-CODE
+               WHEN "0"
+                   MOVE MSG-DEP-APPROVED OF WS-MSG-AREA
+                       TO WS-DEP-MESSAGE
+               WHEN "1"
+                   MOVE MSG-ACCT-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-DEP-MESSAGE
+               WHEN "2"
+                   MOVE MSG-ACCT-NOT-ACTIVE OF WS-MSG-AREA
+                       TO WS-DEP-MESSAGE
+           END-EVALUATE
+           DISPLAY DEPOSIT-SCREEN
+           ADD 1 TO WS-TALLY-DEPOSITOS.
+
+       4000-DEPOSITOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  5000-TRANSFERENCIAS - POST A TRANSFER, DRIVEN BY              *
+      *  TRANSFER-SCREEN.                                              *
+      *----------------------------------------------------------------*
+       5000-TRANSFERENCIAS.
+           MOVE SPACES TO WS-XFER-MESSAGE
+           DISPLAY TRANSFER-SCREEN
+           ACCEPT TRANSFER-SCREEN
+           CALL "XFER001" USING WS-XFER-FROM-ACCT
+                                 WS-XFER-TO-ACCT
+                                 WS-XFER-AMOUNT
+                                 WS-TELLER-ID
+                                 WS-SESSION-ID
+                                 WS-XFER-MESSAGE
+                                 WS-XFER-RETURN-CODE
+           END-CALL
+           EVALUATE WS-XFER-RETURN-CODE
+               WHEN "0"
+                   MOVE MSG-XFER-APPROVED OF WS-MSG-AREA
+                       TO WS-XFER-MESSAGE
+               WHEN "1"
+                   MOVE MSG-ACCT-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-XFER-MESSAGE
+               WHEN "2"
+                   MOVE MSG-DEST-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-XFER-MESSAGE
+               WHEN "3"
+                   MOVE MSG-ACCT-NOT-ACTIVE OF WS-MSG-AREA
+                       TO WS-XFER-MESSAGE
+               WHEN "4"
+                   MOVE MSG-INSUFF-FUNDS OF WS-MSG-AREA
+                       TO WS-XFER-MESSAGE
+           END-EVALUATE
+           DISPLAY TRANSFER-SCREEN
+           ADD 1 TO WS-TALLY-TRANSFEREN.
+
+       5000-TRANSFERENCIAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  6000-EXTRACCIONES - POST A WITHDRAWAL, DRIVEN BY              *
+      *  WITHDRAW-SCREEN.                                              *
+      *----------------------------------------------------------------*
+       6000-EXTRACCIONES.
+           MOVE SPACES TO WS-WDR-MESSAGE
+           DISPLAY WITHDRAW-SCREEN
+           ACCEPT WITHDRAW-SCREEN
+           CALL "WITHDRW1" USING WS-WDR-ACCT-NUMBER
+                                  WS-WDR-AMOUNT
+                                  WS-TELLER-ID
+                                  WS-SESSION-ID
+                                  WS-WDR-MESSAGE
+                                  WS-WDR-RETURN-CODE
+           END-CALL
+           EVALUATE WS-WDR-RETURN-CODE
+               WHEN "0"
+                   MOVE MSG-WDR-APPROVED OF WS-MSG-AREA
+                       TO WS-WDR-MESSAGE
+               WHEN "1"
+                   MOVE MSG-ACCT-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-WDR-MESSAGE
+               WHEN "2"
+                   MOVE MSG-ACCT-NOT-ACTIVE OF WS-MSG-AREA
+                       TO WS-WDR-MESSAGE
+               WHEN "3"
+                   MOVE MSG-INSUFF-FUNDS OF WS-MSG-AREA
+                       TO WS-WDR-MESSAGE
+           END-EVALUATE
+           DISPLAY WITHDRAW-SCREEN
+           ADD 1 TO WS-TALLY-EXTRACCION.
+
+       6000-EXTRACCIONES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  7000-CONSULTAS - ACCOUNT INQUIRY, DRIVEN BY CONSULT-SCREEN.   *
+      *----------------------------------------------------------------*
+       7000-CONSULTAS.
+           MOVE SPACES TO WS-INQ-MESSAGE
+           DISPLAY CONSULT-SCREEN
+           ACCEPT CONSULT-SCREEN
+           CALL "ACCTINQ" USING WS-INQ-ACCT-NUMBER
+                                 WS-INQ-HOLDER-NAME
+                                 WS-INQ-BALANCE-DISP
+                                 WS-INQ-STATUS-DISP
+                                 WS-INQ-BRANCH
+                                 WS-INQ-OPEN-DATE
+                                 WS-INQ-MESSAGE
+                                 WS-INQ-RETURN-CODE
+                                 WS-LANGUAGE-CHOICE
+           END-CALL
+           EVALUATE WS-INQ-STATUS-DISP
+               WHEN "ACTIVE"
+                   MOVE MSG-STATUS-ACTIVE OF WS-MSG-AREA
+                       TO WS-INQ-STATUS-DISP
+               WHEN "CLOSED"
+                   MOVE MSG-STATUS-CLOSED OF WS-MSG-AREA
+                       TO WS-INQ-STATUS-DISP
+               WHEN "FROZEN"
+                   MOVE MSG-STATUS-FROZEN OF WS-MSG-AREA
+                       TO WS-INQ-STATUS-DISP
+               WHEN "UNKNOWN"
+                   MOVE MSG-STATUS-UNKNOWN OF WS-MSG-AREA
+                       TO WS-INQ-STATUS-DISP
+           END-EVALUATE
+           EVALUATE WS-INQ-RETURN-CODE
+               WHEN "0"
+                   MOVE MSG-ACCT-FOUND OF WS-MSG-AREA
+                       TO WS-INQ-MESSAGE
+               WHEN "1"
+                   MOVE MSG-ACCT-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-INQ-MESSAGE
+           END-EVALUATE
+           DISPLAY CONSULT-SCREEN
+           ADD 1 TO WS-TALLY-CONSULTAS.
+
+       7000-CONSULTAS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  7500-SUPERVISOR - CHALLENGE FOR SUPERVISOR CREDENTIALS AND,   *
+      *  IF AUTHORIZED, LOOP ON THE SUPERVISOR SUBMENU UNTIL THE       *
+      *  TELLER CHOOSES 4-RETURN.                                      *
+      *----------------------------------------------------------------*
+       7500-SUPERVISOR.
+           MOVE SPACES TO WS-SUPV-MESSAGE
+           DISPLAY SUPV-LOGIN-SCREEN
+           ACCEPT SUPV-LOGIN-SCREEN
+           CALL "TLRAUTH" USING WS-SUPV-ID
+                                 WS-SUPV-PASSWORD
+                                 WS-SUPV-MESSAGE
+                                 WS-SUPV-RETURN-CODE
+           END-CALL
+           IF WS-SUPV-NOT-AUTHORIZED
+               MOVE MSG-SUPV-DENIED OF WS-MSG-AREA TO WS-SUPV-MESSAGE
+               DISPLAY SUPV-LOGIN-SCREEN
+               GO TO 7500-SUPERVISOR-EXIT
+           END-IF
+           MOVE SPACES TO WS-SUPV-SUB-CHOICE
+           PERFORM 7510-SUPERVISOR-MENU-LOOP
+               UNTIL WS-SUPV-RETURN.
+
+       7500-SUPERVISOR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  7510-SUPERVISOR-MENU-LOOP - SHOW THE SUPERVISOR SUBMENU AND   *
+      *  DISPATCH ONE CHOICE.                                          *
+      *----------------------------------------------------------------*
+       7510-SUPERVISOR-MENU-LOOP.
+           DISPLAY SUPV-MENU-SCREEN
+           ACCEPT SUPV-MENU-SCREEN
+           PERFORM UNTIL WS-SUPV-SUB-VALID
+               DISPLAY MSG-INVALID-SUPV-OPER OF WS-MSG-AREA
+                   AT LINE 10 COLUMN 2
+               DISPLAY SUPV-MENU-SCREEN
+               ACCEPT SUPV-MENU-SCREEN
+           END-PERFORM
+           EVALUATE TRUE
+               WHEN WS-SUPV-REVERSE
+                   PERFORM 7520-REVERSE-TRANSACTION
+               WHEN WS-SUPV-RECEIPT
+                   PERFORM 7530-REPRINT-RECEIPT
+               WHEN WS-SUPV-TELLER-ADMIN
+                   PERFORM 7540-TELLER-ADMIN
+           END-EVALUATE.
+
+       7510-SUPERVISOR-MENU-LOOP-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  7520-REVERSE-TRANSACTION - REVERSE A POSTED TRANSACTION,      *
+      *  DRIVEN BY SUPV-REVERSE-SCREEN.                                *
+      *----------------------------------------------------------------*
+       7520-REVERSE-TRANSACTION.
+           MOVE SPACES TO WS-REV-MESSAGE
+           DISPLAY SUPV-REVERSE-SCREEN
+           ACCEPT SUPV-REVERSE-SCREEN
+           CALL "TXNREV01" USING WS-REV-ACCT-NUMBER
+                                  WS-REV-OPER-TYPE
+                                  WS-REV-AMOUNT
+                                  WS-TELLER-ID
+                                  WS-SESSION-ID
+                                  WS-REV-MESSAGE
+                                  WS-REV-RETURN-CODE
+           END-CALL
+           EVALUATE WS-REV-RETURN-CODE
+               WHEN "0"
+                   MOVE MSG-REV-APPROVED OF WS-MSG-AREA
+                       TO WS-REV-MESSAGE
+               WHEN "1"
+                   MOVE MSG-ACCT-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-REV-MESSAGE
+               WHEN "2"
+                   MOVE MSG-REV-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-REV-MESSAGE
+           END-EVALUATE
+           DISPLAY SUPV-REVERSE-SCREEN.
+
+       7520-REVERSE-TRANSACTION-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  7530-REPRINT-RECEIPT - LOOK UP AN ACCOUNT'S LATEST POSTING,   *
+      *  DRIVEN BY SUPV-RECEIPT-SCREEN.                                *
+      *----------------------------------------------------------------*
+       7530-REPRINT-RECEIPT.
+           MOVE SPACES TO WS-RCPT-MESSAGE
+           DISPLAY SUPV-RECEIPT-SCREEN
+           ACCEPT SUPV-RECEIPT-SCREEN
+           CALL "RCPTPRT" USING WS-RCPT-ACCT-NUMBER
+                                 WS-RCPT-TRAN-DATE
+                                 WS-RCPT-TRAN-TIME
+                                 WS-RCPT-OPER-TYPE
+                                 WS-RCPT-AMOUNT
+                                 WS-RCPT-AFTER-BAL-DISP
+                                 WS-RCPT-MESSAGE
+                                 WS-RCPT-RETURN-CODE
+           END-CALL
+           EVALUATE WS-RCPT-RETURN-CODE
+               WHEN "0"
+                   MOVE MSG-RCPT-FOUND OF WS-MSG-AREA
+                       TO WS-RCPT-MESSAGE
+               WHEN "1"
+                   MOVE MSG-RCPT-NOT-FOUND OF WS-MSG-AREA
+                       TO WS-RCPT-MESSAGE
+           END-EVALUATE
+           DISPLAY SUPV-RECEIPT-SCREEN.
+
+       7530-REPRINT-RECEIPT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  7540-TELLER-ADMIN - ADD, DISABLE OR ENABLE A TELLER ID,       *
+      *  DRIVEN BY SUPV-TELLER-SCREEN.                                 *
+      *----------------------------------------------------------------*
+       7540-TELLER-ADMIN.
+           MOVE SPACES TO WS-TLRADM-MESSAGE
+           DISPLAY SUPV-TELLER-SCREEN
+           ACCEPT SUPV-TELLER-SCREEN
+           CALL "TLRADM01" USING WS-TLRADM-TELLER-ID
+                                  WS-TLRADM-PASSWORD
+                                  WS-TLRADM-ACTION
+                                  WS-TLRADM-MESSAGE
+                                  WS-TLRADM-RETURN-CODE
+           END-CALL
+           EVALUATE WS-TLRADM-RETURN-CODE
+               WHEN "0"
+                   MOVE MSG-TLRADM-APPROVED OF WS-MSG-AREA
+                       TO WS-TLRADM-MESSAGE
+               WHEN "1"
+                   MOVE MSG-TLRADM-EXISTS OF WS-MSG-AREA
+                       TO WS-TLRADM-MESSAGE
+               WHEN "2"
+                   MOVE MSG-TLRADM-NOTFOUND OF WS-MSG-AREA
+                       TO WS-TLRADM-MESSAGE
+           END-EVALUATE
+           DISPLAY SUPV-TELLER-SCREEN.
+
+       7540-TELLER-ADMIN-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-FINALIZAR - CLOSE OUT THE SESSION.                       *
+      *----------------------------------------------------------------*
+       8000-FINALIZAR.
+           SET WS-EXIT-REQUESTED TO TRUE.
+
+       8000-FINALIZAR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9000-TERMINATE - END-OF-SESSION HOUSEKEEPING.  SHOWS THE      *
+      *  SESSION TALLY AND LOGS THE SESSION END BEFORE STOP RUN.       *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE WS-TALLY-DEPOSITOS TO WS-SUM-DEP-DISP
+           MOVE WS-TALLY-TRANSFEREN TO WS-SUM-XFER-DISP
+           MOVE WS-TALLY-EXTRACCION TO WS-SUM-WDR-DISP
+           MOVE WS-TALLY-CONSULTAS TO WS-SUM-INQ-DISP
+           DISPLAY " "
+           DISPLAY "SESSION SUMMARY - TELLER " WS-TELLER-ID
+           DISPLAY "  DEPOSITOS......." WS-SUM-DEP-DISP
+           DISPLAY "  TRANSFERENCIAS.." WS-SUM-XFER-DISP
+           DISPLAY "  EXTRACCIONES...." WS-SUM-WDR-DISP
+           DISPLAY "  CONSULTAS......." WS-SUM-INQ-DISP
+           PERFORM 9100-LOG-SESSION-END
+           DISPLAY "SESSION ENDED".
+
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  9100-LOG-SESSION-END - APPEND ONE LINE TO SESSLOG RECORDING   *
+      *  WHO SIGNED OFF, WHEN, AND WHAT THEY DID.                      *
+      *----------------------------------------------------------------*
+       9100-LOG-SESSION-END.
+           OPEN EXTEND SESSION-LOG
+           IF WS-SESSLOG-FILE-STATUS = "35"
+               OPEN OUTPUT SESSION-LOG
+           END-IF
+           MOVE SPACES TO SESSION-LOG-LINE
+           STRING WS-SESSION-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-SESSION-TIME DELIMITED BY SIZE
+               " TELLER=" DELIMITED BY SIZE
+               WS-TELLER-ID DELIMITED BY SIZE
+               " SESSION=" DELIMITED BY SIZE
+               WS-SESSION-ID DELIMITED BY SIZE
+               " DEP=" DELIMITED BY SIZE
+               WS-SUM-DEP-DISP DELIMITED BY SIZE
+               " XFER=" DELIMITED BY SIZE
+               WS-SUM-XFER-DISP DELIMITED BY SIZE
+               " WDR=" DELIMITED BY SIZE
+               WS-SUM-WDR-DISP DELIMITED BY SIZE
+               " INQ=" DELIMITED BY SIZE
+               WS-SUM-INQ-DISP DELIMITED BY SIZE
+               INTO SESSION-LOG-LINE
+           WRITE SESSION-LOG-LINE
+           CLOSE SESSION-LOG.
+
+       9100-LOG-SESSION-END-EXIT.
+           EXIT.
