@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XFER001.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - TRANSFERENCIAS POSTING     *
+      *                    WITH HOLD VALIDATION AND A CHECKPOINT       *
+      *                    RECORD SPANNING THE DEBIT AND CREDIT LEGS.  *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      POSTS AN ACCOUNT-TO-ACCOUNT TRANSFER AGAINST ACCT-MASTER, *
+      *      VALIDATING THE SOURCE ACCOUNT'S AVAILABLE BALANCE         *
+      *      (LEDGER BALANCE LESS ANY HOLD).  THE TWO ACCOUNTS MAY     *
+      *      BELONG TO DIFFERENT BRANCHES.  A CHECKPOINT RECORD IS     *
+      *      WRITTEN BEFORE THE DEBIT AND CLEARED ONLY AFTER THE       *
+      *      CREDIT SUCCEEDS, SO XFRRCVR CAN FINISH OR BACK OUT A      *
+      *      TRANSFER LEFT HALF-DONE BY AN ABEND.  EACH LEG IS         *
+      *      JOURNALED SEPARATELY, LINKED BY TJ-RELATED-ACCT-NUMBER.   *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT XFER-CKPT ASSIGN TO "XFERCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       FD  XFER-CKPT.
+           COPY ckptrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-CKPT-FILE-STATUS          PIC X(02).
+       01  WS-FROM-BEFORE-BALANCE       PIC S9(11)V99 COMP-3.
+       01  WS-FROM-BRANCH               PIC 9(04).
+       01  WS-TO-BEFORE-BALANCE         PIC S9(11)V99 COMP-3.
+       01  WS-TO-BRANCH                 PIC 9(04).
+       01  WS-AVAILABLE-BALANCE         PIC S9(11)V99 COMP-3.
+       01  WS-CURRENT-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME              PIC 9(08).
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY WS-JRNL-ENTRY.
+
+       LINKAGE SECTION.
+       01  XFER-FROM-ACCT                PIC 9(10).
+       01  XFER-TO-ACCT                  PIC 9(10).
+       01  XFER-AMOUNT                   PIC 9(9)V99.
+       01  XFER-TELLER-ID                PIC X(06).
+       01  XFER-SESSION-ID               PIC X(08).
+       01  XFER-MESSAGE                  PIC X(40).
+       01  XFER-RETURN-CODE              PIC X(01).
+
+       PROCEDURE DIVISION USING XFER-FROM-ACCT
+                                 XFER-TO-ACCT
+                                 XFER-AMOUNT
+                                 XFER-TELLER-ID
+                                 XFER-SESSION-ID
+                                 XFER-MESSAGE
+                                 XFER-RETURN-CODE.
+
+       0000-MAINLINE.
+           OPEN I-O ACCT-MASTER
+           IF WS-ACCT-FILE-STATUS = "35" OR "05"
+               OPEN OUTPUT ACCT-MASTER
+               CLOSE ACCT-MASTER
+               OPEN I-O ACCT-MASTER
+           END-IF
+           OPEN I-O XFER-CKPT
+           IF WS-CKPT-FILE-STATUS = "35"
+               CLOSE XFER-CKPT
+               OPEN OUTPUT XFER-CKPT
+               CLOSE XFER-CKPT
+               OPEN I-O XFER-CKPT
+           END-IF
+
+           MOVE XFER-FROM-ACCT TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "1" TO XFER-RETURN-CODE
+                   MOVE "SOURCE ACCOUNT NOT FOUND" TO XFER-MESSAGE
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ
+           IF NOT ACCT-STATUS-ACTIVE
+               MOVE "3" TO XFER-RETURN-CODE
+               MOVE "SOURCE ACCOUNT IS NOT ACTIVE" TO XFER-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACCT-CURRENT-BALANCE - ACCT-HOLD-AMOUNT
+           IF XFER-AMOUNT > WS-AVAILABLE-BALANCE
+               MOVE "4" TO XFER-RETURN-CODE
+               MOVE "INSUFFICIENT AVAILABLE FUNDS" TO XFER-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           MOVE ACCT-CURRENT-BALANCE TO WS-FROM-BEFORE-BALANCE
+           MOVE ACCT-BRANCH TO WS-FROM-BRANCH
+
+           MOVE XFER-TO-ACCT TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "2" TO XFER-RETURN-CODE
+                   MOVE "DESTINATION ACCOUNT NOT FOUND" TO XFER-MESSAGE
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ
+           IF NOT ACCT-STATUS-ACTIVE
+               MOVE "3" TO XFER-RETURN-CODE
+               MOVE "DESTINATION ACCOUNT IS NOT ACTIVE" TO
+                   XFER-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           MOVE ACCT-CURRENT-BALANCE TO WS-TO-BEFORE-BALANCE
+           MOVE ACCT-BRANCH TO WS-TO-BRANCH
+
+           MOVE SPACES TO XFER-RETURN-CODE
+           PERFORM 1000-WRITE-CHECKPOINT
+           PERFORM 2000-POST-DEBIT-LEG THRU 2000-POST-DEBIT-LEG-EXIT
+           IF XFER-RETURN-CODE NOT = SPACES
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           PERFORM 4000-POST-CREDIT-LEG THRU 4000-POST-CREDIT-LEG-EXIT
+           IF XFER-RETURN-CODE NOT = SPACES
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           PERFORM 5000-CLEAR-CHECKPOINT
+
+           MOVE "0" TO XFER-RETURN-CODE
+           MOVE "TRANSFER APPROVED" TO XFER-MESSAGE.
+
+       0000-MAINLINE-EXIT.
+           CLOSE XFER-CKPT
+           CLOSE ACCT-MASTER
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *  1000-WRITE-CHECKPOINT - RECORD THE TRANSFER AS PENDING        *
+      *  BEFORE EITHER LEG IS APPLIED.                                 *
+      *----------------------------------------------------------------*
+       1000-WRITE-CHECKPOINT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE XFER-SESSION-ID TO CKPT-SESSION-ID
+           MOVE 0001 TO CKPT-SEQUENCE
+           MOVE XFER-TELLER-ID TO CKPT-TELLER-ID
+           MOVE WS-CURRENT-DATE TO CKPT-TRAN-DATE
+           MOVE WS-CURRENT-TIME TO CKPT-TRAN-TIME
+           MOVE XFER-FROM-ACCT TO CKPT-FROM-ACCT
+           MOVE XFER-TO-ACCT TO CKPT-TO-ACCT
+           MOVE XFER-AMOUNT TO CKPT-AMOUNT
+           SET CKPT-PENDING TO TRUE
+           WRITE XFER-CKPT-RECORD
+               INVALID KEY
+                   REWRITE XFER-CKPT-RECORD
+           END-WRITE.
+
+       1000-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-POST-DEBIT-LEG - SUBTRACT THE AMOUNT FROM THE SOURCE     *
+      *  ACCOUNT AND JOURNAL IT.                                       *
+      *----------------------------------------------------------------*
+       2000-POST-DEBIT-LEG.
+           MOVE XFER-FROM-ACCT TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "1" TO XFER-RETURN-CODE
+                   MOVE "SOURCE ACCOUNT NOT FOUND" TO XFER-MESSAGE
+                   GO TO 2000-POST-DEBIT-LEG-EXIT
+           END-READ
+           SUBTRACT XFER-AMOUNT FROM ACCT-CURRENT-BALANCE
+           REWRITE ACCT-MASTER-RECORD
+           PERFORM 3000-MARK-CHECKPOINT-DEBITED
+           MOVE XFER-FROM-ACCT TO TJ-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE XFER-TO-ACCT TO
+               TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE WS-FROM-BRANCH TO TJ-BRANCH OF WS-JRNL-ENTRY
+           MOVE WS-FROM-BEFORE-BALANCE TO
+               TJ-BEFORE-BALANCE OF WS-JRNL-ENTRY
+           MOVE ACCT-CURRENT-BALANCE TO
+               TJ-AFTER-BALANCE OF WS-JRNL-ENTRY
+           SET TJ-IS-DEBIT OF WS-JRNL-ENTRY TO TRUE
+           PERFORM 8000-WRITE-JOURNAL-ENTRY.
+
+       2000-POST-DEBIT-LEG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-MARK-CHECKPOINT-DEBITED - THE DEBIT LEG IS SAFE ON       *
+      *  ACCT-MASTER; IF THE CREDIT LEG NEVER HAPPENS, XFRRCVR MUST    *
+      *  REVERSE THE DEBIT RATHER THAN RETRY THE CREDIT.               *
+      *----------------------------------------------------------------*
+       3000-MARK-CHECKPOINT-DEBITED.
+           MOVE XFER-SESSION-ID TO CKPT-SESSION-ID
+           MOVE 0001 TO CKPT-SEQUENCE
+           READ XFER-CKPT
+           SET CKPT-DEBITED TO TRUE
+           REWRITE XFER-CKPT-RECORD.
+
+       3000-MARK-CHECKPOINT-DEBITED-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  4000-POST-CREDIT-LEG - ADD THE AMOUNT TO THE DESTINATION      *
+      *  ACCOUNT AND JOURNAL IT.                                       *
+      *----------------------------------------------------------------*
+       4000-POST-CREDIT-LEG.
+           MOVE XFER-TO-ACCT TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "2" TO XFER-RETURN-CODE
+                   MOVE "DESTINATION ACCOUNT NOT FOUND" TO XFER-MESSAGE
+                   GO TO 4000-POST-CREDIT-LEG-EXIT
+           END-READ
+           ADD XFER-AMOUNT TO ACCT-CURRENT-BALANCE
+           REWRITE ACCT-MASTER-RECORD
+           MOVE XFER-TO-ACCT TO TJ-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE XFER-FROM-ACCT TO
+               TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE WS-TO-BRANCH TO TJ-BRANCH OF WS-JRNL-ENTRY
+           MOVE WS-TO-BEFORE-BALANCE TO
+               TJ-BEFORE-BALANCE OF WS-JRNL-ENTRY
+           MOVE ACCT-CURRENT-BALANCE TO
+               TJ-AFTER-BALANCE OF WS-JRNL-ENTRY
+           SET TJ-IS-CREDIT OF WS-JRNL-ENTRY TO TRUE
+           PERFORM 8000-WRITE-JOURNAL-ENTRY.
+
+       4000-POST-CREDIT-LEG-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  5000-CLEAR-CHECKPOINT - BOTH LEGS ARE POSTED; THE TRANSFER    *
+      *  NO LONGER NEEDS RECOVERY ATTENTION.                           *
+      *----------------------------------------------------------------*
+       5000-CLEAR-CHECKPOINT.
+           MOVE XFER-SESSION-ID TO CKPT-SESSION-ID
+           MOVE 0001 TO CKPT-SEQUENCE
+           READ XFER-CKPT
+           SET CKPT-COMPLETE TO TRUE
+           REWRITE XFER-CKPT-RECORD.
+
+       5000-CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  8000-WRITE-JOURNAL-ENTRY - COMMON JOURNAL FIELDS AND CALL.    *
+      *----------------------------------------------------------------*
+       8000-WRITE-JOURNAL-ENTRY.
+           MOVE WS-CURRENT-DATE TO TJ-TRAN-DATE OF WS-JRNL-ENTRY
+           MOVE WS-CURRENT-TIME TO TJ-TRAN-TIME OF WS-JRNL-ENTRY
+           MOVE XFER-TELLER-ID TO TJ-TELLER-ID OF WS-JRNL-ENTRY
+           MOVE XFER-SESSION-ID TO TJ-SESSION-ID OF WS-JRNL-ENTRY
+           MOVE "2" TO TJ-OPERATION-TYPE OF WS-JRNL-ENTRY
+           MOVE XFER-AMOUNT TO TJ-AMOUNT OF WS-JRNL-ENTRY
+           CALL "JRNLWRT" USING WS-JRNL-ENTRY
+           END-CALL.
+
+       8000-WRITE-JOURNAL-ENTRY-EXIT.
+           EXIT.
