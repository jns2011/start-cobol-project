@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACCTSEED.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - ONE-TIME SEEDING UTILITY   *
+      *                    FOR A FRESH ACCT-MASTER.                    *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      NO PROGRAM IN THIS SYSTEM OPENS A NEW ACCOUNT - ACCTINQ,  *
+      *      DEPOST01, WITHDRW1 AND XFER001 ALL CREATE ACCT-MASTER     *
+      *      EMPTY ON FIRST USE (THE SAME STATUS-35 IDIOM TLRSIGN      *
+      *      USES FOR TELLER-MASTER) BUT NONE OF THEM EVER WRITES A    *
+      *      RECORD TO IT.  THIS IS A STANDALONE BATCH UTILITY, RUN    *
+      *      ONCE AGAINST A FRESH INSTALL, THAT WRITES A SMALL SET OF  *
+      *      STARTER ACCOUNTS SO CONSULTAS/DEPOSITOS/TRANSFERENCIAS/   *
+      *      EXTRACCIONES HAVE REAL DATA TO WORK AGAINST - THE SAME    *
+      *      ROLE TLRSIGN'S 1000-SEED-DEFAULT-SUPERVISOR PLAYS FOR     *
+      *      TELLER-MASTER.  IT REFUSES TO RUN AGAINST A FILE THAT     *
+      *      ALREADY HAS ACCOUNTS ON IT, SO RE-RUNNING IT BY MISTAKE   *
+      *      CANNOT DUPLICATE OR OVERWRITE A LIVE ACCOUNT.             *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-ALREADY-SEEDED-SWITCH     PIC X(01)  VALUE "N".
+           88  WS-ALREADY-SEEDED                VALUE "Y".
+       01  WS-SEED-COUNT                PIC 9(03) COMP  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-MASTER
+           IF WS-ALREADY-SEEDED
+               DISPLAY "ACCTSEED: ACCT-MASTER IS NOT EMPTY - "
+                       "NO ACCOUNTS WRITTEN"
+           ELSE
+               PERFORM 2000-SEED-ACCOUNTS
+               DISPLAY "ACCTSEED: " WS-SEED-COUNT
+                       " STARTER ACCOUNT(S) WRITTEN"
+           END-IF
+           CLOSE ACCT-MASTER
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *  1000-OPEN-MASTER - CREATE ACCT-MASTER IF THIS IS A FRESH      *
+      *  INSTALL, THE SAME STATUS-35 IDIOM USED THROUGHOUT THIS        *
+      *  SYSTEM; OTHERWISE CHECK IF IT ALREADY HOLDS ANY ACCOUNT SO    *
+      *  THIS UTILITY REFUSES TO SEED A SECOND TIME.                   *
+      *----------------------------------------------------------------*
+       1000-OPEN-MASTER.
+           OPEN I-O ACCT-MASTER
+           IF WS-ACCT-FILE-STATUS = "35" OR "05"
+               OPEN OUTPUT ACCT-MASTER
+               CLOSE ACCT-MASTER
+               OPEN I-O ACCT-MASTER
+           ELSE
+               MOVE ZERO TO ACCT-NUMBER
+               START ACCT-MASTER KEY NOT LESS THAN ACCT-NUMBER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-ALREADY-SEEDED TO TRUE
+               END-START
+           END-IF.
+
+       1000-OPEN-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-SEED-ACCOUNTS - WRITE A SMALL SET OF ACTIVE STARTER      *
+      *  ACCOUNTS, ONE MOVE/WRITE PER ACCOUNT, THE SAME STYLE          *
+      *  TLRSIGN'S 1000-SEED-DEFAULT-SUPERVISOR USES FOR ITS ONE       *
+      *  STARTER TELLER-MASTER RECORD.                                 *
+      *----------------------------------------------------------------*
+       2000-SEED-ACCOUNTS.
+           MOVE SPACES TO ACCT-MASTER-RECORD
+           MOVE 1000000001 TO ACCT-NUMBER
+           MOVE "MARIA GONZALEZ" TO ACCT-HOLDER-NAME
+           MOVE 0001 TO ACCT-BRANCH
+           MOVE 5000.00 TO ACCT-CURRENT-BALANCE
+           MOVE ZERO TO ACCT-HOLD-AMOUNT
+           SET ACCT-STATUS-ACTIVE TO TRUE
+           MOVE 20260101 TO ACCT-OPEN-DATE
+           WRITE ACCT-MASTER-RECORD
+           ADD 1 TO WS-SEED-COUNT
+
+           MOVE SPACES TO ACCT-MASTER-RECORD
+           MOVE 1000000002 TO ACCT-NUMBER
+           MOVE "JOAO SILVA" TO ACCT-HOLDER-NAME
+           MOVE 0001 TO ACCT-BRANCH
+           MOVE 12500.50 TO ACCT-CURRENT-BALANCE
+           MOVE ZERO TO ACCT-HOLD-AMOUNT
+           SET ACCT-STATUS-ACTIVE TO TRUE
+           MOVE 20260101 TO ACCT-OPEN-DATE
+           WRITE ACCT-MASTER-RECORD
+           ADD 1 TO WS-SEED-COUNT
+
+           MOVE SPACES TO ACCT-MASTER-RECORD
+           MOVE 1000000003 TO ACCT-NUMBER
+           MOVE "JOHN SMITH" TO ACCT-HOLDER-NAME
+           MOVE 0002 TO ACCT-BRANCH
+           MOVE 750.25 TO ACCT-CURRENT-BALANCE
+           MOVE ZERO TO ACCT-HOLD-AMOUNT
+           SET ACCT-STATUS-ACTIVE TO TRUE
+           MOVE 20260101 TO ACCT-OPEN-DATE
+           WRITE ACCT-MASTER-RECORD
+           ADD 1 TO WS-SEED-COUNT
+
+           MOVE SPACES TO ACCT-MASTER-RECORD
+           MOVE 1000000004 TO ACCT-NUMBER
+           MOVE "ANA PEREIRA" TO ACCT-HOLDER-NAME
+           MOVE 0002 TO ACCT-BRANCH
+           MOVE 98000.00 TO ACCT-CURRENT-BALANCE
+           MOVE ZERO TO ACCT-HOLD-AMOUNT
+           SET ACCT-STATUS-ACTIVE TO TRUE
+           MOVE 20260101 TO ACCT-OPEN-DATE
+           WRITE ACCT-MASTER-RECORD
+           ADD 1 TO WS-SEED-COUNT
+
+           MOVE SPACES TO ACCT-MASTER-RECORD
+           MOVE 1000000005 TO ACCT-NUMBER
+           MOVE "CARLOS RAMIREZ" TO ACCT-HOLDER-NAME
+           MOVE 0001 TO ACCT-BRANCH
+           MOVE 250.00 TO ACCT-CURRENT-BALANCE
+           MOVE ZERO TO ACCT-HOLD-AMOUNT
+           SET ACCT-STATUS-FROZEN TO TRUE
+           MOVE 20260101 TO ACCT-OPEN-DATE
+           WRITE ACCT-MASTER-RECORD
+           ADD 1 TO WS-SEED-COUNT.
+
+       2000-SEED-ACCOUNTS-EXIT.
+           EXIT.
