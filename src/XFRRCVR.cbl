@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    XFRRCVR.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - STARTUP RECOVERY OF ANY    *
+      *                    TRANSFER LEFT PENDING BY XFER001.           *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      CALLED ONCE AT SESSION STARTUP.  SCANS XFER-CKPT FOR ANY  *
+      *      TRANSFER LEFT MARKED PENDING OR DEBITED BY AN ABEND.  A   *
+      *      RECORD STILL PENDING MEANS NEITHER LEG WAS APPLIED, SO IT *
+      *      IS SIMPLY CLOSED OUT.  A RECORD MARKED DEBITED MEANS THE  *
+      *      SOURCE ACCOUNT WAS ALREADY REDUCED BUT THE DESTINATION    *
+      *      NEVER RECEIVED THE CREDIT, SO THE DEBIT IS BACKED OUT BY  *
+      *      RE-CREDITING THE SOURCE ACCOUNT.                          *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XFER-CKPT ASSIGN TO "XFERCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XFER-CKPT.
+           COPY ckptrec.
+
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-FILE-STATUS          PIC X(02).
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-CKPT-EOF-SWITCH           PIC X(01)  VALUE "N".
+           88  WS-CKPT-EOF                      VALUE "Y".
+       01  WS-RECOVERED-COUNT           PIC 9(05)  VALUE ZERO.
+       01  WS-BEFORE-BALANCE            PIC S9(11)V99 COMP-3.
+       01  WS-CURRENT-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME              PIC 9(08).
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY WS-JRNL-ENTRY.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           OPEN I-O XFER-CKPT
+           IF WS-CKPT-FILE-STATUS = "35"
+               CLOSE XFER-CKPT
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+           OPEN I-O ACCT-MASTER
+           PERFORM 1000-SCAN-CHECKPOINTS
+           CLOSE ACCT-MASTER
+           CLOSE XFER-CKPT.
+
+       0000-MAINLINE-EXIT.
+           EXIT PROGRAM.
+
+      *----------------------------------------------------------------*
+      *  1000-SCAN-CHECKPOINTS - READ EVERY CHECKPOINT RECORD AND      *
+      *  RESOLVE ANY THAT ARE STILL PENDING OR DEBITED.                *
+      *----------------------------------------------------------------*
+       1000-SCAN-CHECKPOINTS.
+           MOVE LOW-VALUES TO CKPT-KEY
+           START XFER-CKPT KEY IS NOT LESS THAN CKPT-KEY
+               INVALID KEY
+                   SET WS-CKPT-EOF TO TRUE
+           END-START
+           PERFORM 1100-RESOLVE-ONE-CHECKPOINT
+               THRU 1100-RESOLVE-ONE-CHECKPOINT-EXIT
+               UNTIL WS-CKPT-EOF.
+
+       1000-SCAN-CHECKPOINTS-EXIT.
+           EXIT.
+
+       1100-RESOLVE-ONE-CHECKPOINT.
+           READ XFER-CKPT NEXT RECORD
+               AT END
+                   SET WS-CKPT-EOF TO TRUE
+                   GO TO 1100-RESOLVE-ONE-CHECKPOINT-EXIT
+           END-READ
+           EVALUATE TRUE
+               WHEN CKPT-PENDING
+                   SET CKPT-COMPLETE TO TRUE
+                   REWRITE XFER-CKPT-RECORD
+                   ADD 1 TO WS-RECOVERED-COUNT
+               WHEN CKPT-DEBITED
+                   PERFORM 1200-REVERSE-DEBIT
+                   SET CKPT-COMPLETE TO TRUE
+                   REWRITE XFER-CKPT-RECORD
+                   ADD 1 TO WS-RECOVERED-COUNT
+           END-EVALUATE.
+
+       1100-RESOLVE-ONE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  1200-REVERSE-DEBIT - THE CREDIT LEG NEVER POSTED, SO PUT THE  *
+      *  MONEY BACK IN THE SOURCE ACCOUNT.                             *
+      *----------------------------------------------------------------*
+       1200-REVERSE-DEBIT.
+           MOVE CKPT-FROM-ACCT TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   GO TO 1200-REVERSE-DEBIT-EXIT
+           END-READ
+           MOVE ACCT-CURRENT-BALANCE TO WS-BEFORE-BALANCE
+           ADD CKPT-AMOUNT TO ACCT-CURRENT-BALANCE
+           REWRITE ACCT-MASTER-RECORD
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO TJ-TRAN-DATE OF WS-JRNL-ENTRY
+           MOVE WS-CURRENT-TIME TO TJ-TRAN-TIME OF WS-JRNL-ENTRY
+           MOVE CKPT-TELLER-ID TO TJ-TELLER-ID OF WS-JRNL-ENTRY
+           MOVE CKPT-SESSION-ID TO TJ-SESSION-ID OF WS-JRNL-ENTRY
+           MOVE CKPT-FROM-ACCT TO TJ-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE CKPT-TO-ACCT TO
+               TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE ACCT-BRANCH TO TJ-BRANCH OF WS-JRNL-ENTRY
+           MOVE "2" TO TJ-OPERATION-TYPE OF WS-JRNL-ENTRY
+           SET TJ-IS-CREDIT OF WS-JRNL-ENTRY TO TRUE
+           MOVE CKPT-AMOUNT TO TJ-AMOUNT OF WS-JRNL-ENTRY
+           MOVE WS-BEFORE-BALANCE TO TJ-BEFORE-BALANCE OF WS-JRNL-ENTRY
+           MOVE ACCT-CURRENT-BALANCE TO
+               TJ-AFTER-BALANCE OF WS-JRNL-ENTRY
+           CALL "JRNLWRT" USING WS-JRNL-ENTRY
+           END-CALL.
+
+       1200-REVERSE-DEBIT-EXIT.
+           EXIT.
