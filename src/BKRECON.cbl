@@ -0,0 +1,299 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKRECON.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - NIGHTLY RECONCILIATION OF  *
+      *                    TRAN-JOURNAL ACTIVITY AGAINST ACCT-MASTER.  *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      SORTS THE DAY'S TRAN-JOURNAL BY ACCOUNT, TOTALS COUNT AND *
+      *      AMOUNT PER OPERATION TYPE FOR EACH ACCOUNT, AND COMPARES  *
+      *      THE LAST POSTED BALANCE ON THE JOURNAL TO THE CURRENT     *
+      *      BALANCE ON ACCT-MASTER.  ANY ACCOUNT WHOSE JOURNAL AND    *
+      *      MASTER DISAGREE IS WRITTEN TO THE EXCEPTIONS REPORT.      *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-JOURNAL ASSIGN TO "TRANJRNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SORTWK1".
+
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-JOURNAL.
+           COPY tranrec.
+
+       SD  SORT-WORK.
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY SR-JOURNAL-ROW.
+
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       FD  RECON-RPT.
+           COPY rptline.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRNL-FILE-STATUS          PIC X(02).
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-RPT-FILE-STATUS           PIC X(02).
+       01  WS-SORT-EOF-SWITCH           PIC X(01)  VALUE "N".
+           88  WS-SORT-EOF                      VALUE "Y".
+       01  WS-FIRST-RECORD-SWITCH       PIC X(01)  VALUE "Y".
+           88  WS-FIRST-RECORD                  VALUE "Y".
+
+       01  WS-BREAK-DATA.
+           05  WS-BRK-ACCT-NUMBER       PIC 9(10).
+           05  WS-BRK-REC-COUNT         PIC 9(05) COMP  VALUE ZERO.
+           05  WS-BRK-OPENING-BALANCE   PIC S9(11)V99 COMP-3.
+           05  WS-BRK-NET-MOVEMENT      PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-BRK-EXPECTED-BALANCE  PIC S9(11)V99 COMP-3.
+           05  WS-BRK-DEP-COUNT         PIC 9(05) COMP  VALUE ZERO.
+           05  WS-BRK-DEP-AMOUNT        PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-BRK-XFER-COUNT        PIC 9(05) COMP  VALUE ZERO.
+           05  WS-BRK-XFER-AMOUNT       PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-BRK-WDR-COUNT         PIC 9(05) COMP  VALUE ZERO.
+           05  WS-BRK-WDR-AMOUNT        PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-REPORT-TOTALS.
+           05  WS-TOT-ACCOUNTS          PIC 9(07)       VALUE ZERO.
+           05  WS-TOT-EXCEPTIONS        PIC 9(07)       VALUE ZERO.
+
+       01  WS-EDIT-AMOUNT               PIC -,---,---,---,--9.99.
+       01  WS-EDIT-COUNT                PIC ZZZZZZ9.
+
+       01  WS-EXCEPTION-BREAKDOWN-DISP.
+           05  WS-EDIT-DEP-COUNT-DISP   PIC X(09).
+           05  WS-EDIT-DEP-AMT-DISP     PIC X(20).
+           05  WS-EDIT-XFER-COUNT-DISP  PIC X(09).
+           05  WS-EDIT-XFER-AMT-DISP    PIC X(20).
+           05  WS-EDIT-WDR-COUNT-DISP   PIC X(09).
+           05  WS-EDIT-WDR-AMT-DISP     PIC X(20).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK
+               ON ASCENDING KEY TJ-ACCT-NUMBER OF SR-JOURNAL-ROW
+               ON ASCENDING KEY TJ-TRAN-DATE OF SR-JOURNAL-ROW
+               ON ASCENDING KEY TJ-TRAN-TIME OF SR-JOURNAL-ROW
+               USING TRAN-JOURNAL
+               OUTPUT PROCEDURE 3000-PROCESS-SORTED-RECORDS
+           PERFORM 8000-WRITE-SUMMARY
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCT-MASTER
+           OPEN OUTPUT RECON-RPT
+           MOVE SPACES TO RPT-LINE
+           STRING "ACCOUNT RECONCILIATION EXCEPTIONS REPORT"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       3000-PROCESS-SORTED-RECORDS.
+           PERFORM 3100-RETURN-RECORD
+           PERFORM 3200-PROCESS-ONE-RECORD UNTIL WS-SORT-EOF
+           IF NOT WS-FIRST-RECORD
+               PERFORM 4000-VERIFY-ACCOUNT THRU 4000-VERIFY-ACCOUNT-EXIT
+           END-IF.
+
+       3000-PROCESS-SORTED-RECORDS-EXIT.
+           EXIT.
+
+       3100-RETURN-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       3100-RETURN-RECORD-EXIT.
+           EXIT.
+
+       3200-PROCESS-ONE-RECORD.
+           IF WS-FIRST-RECORD
+               PERFORM 3300-START-NEW-ACCOUNT
+           ELSE
+               IF TJ-ACCT-NUMBER OF SR-JOURNAL-ROW
+                       NOT = WS-BRK-ACCT-NUMBER
+                   PERFORM 4000-VERIFY-ACCOUNT
+                       THRU 4000-VERIFY-ACCOUNT-EXIT
+                   PERFORM 3300-START-NEW-ACCOUNT
+               END-IF
+           END-IF
+           PERFORM 3400-ACCUMULATE-RECORD
+           PERFORM 3100-RETURN-RECORD.
+
+       3200-PROCESS-ONE-RECORD-EXIT.
+           EXIT.
+
+       3300-START-NEW-ACCOUNT.
+           MOVE TJ-ACCT-NUMBER OF SR-JOURNAL-ROW TO WS-BRK-ACCT-NUMBER
+           MOVE ZERO TO WS-BRK-REC-COUNT
+           MOVE ZERO TO WS-BRK-NET-MOVEMENT
+           MOVE ZERO TO WS-BRK-DEP-COUNT WS-BRK-DEP-AMOUNT
+           MOVE ZERO TO WS-BRK-XFER-COUNT WS-BRK-XFER-AMOUNT
+           MOVE ZERO TO WS-BRK-WDR-COUNT WS-BRK-WDR-AMOUNT
+           MOVE "N" TO WS-FIRST-RECORD-SWITCH.
+
+       3300-START-NEW-ACCOUNT-EXIT.
+           EXIT.
+
+       3400-ACCUMULATE-RECORD.
+           IF WS-BRK-REC-COUNT = ZERO
+               MOVE TJ-BEFORE-BALANCE OF SR-JOURNAL-ROW
+                   TO WS-BRK-OPENING-BALANCE
+           END-IF
+           ADD 1 TO WS-BRK-REC-COUNT
+           IF TJ-IS-CREDIT OF SR-JOURNAL-ROW
+               ADD TJ-AMOUNT OF SR-JOURNAL-ROW
+                   TO WS-BRK-NET-MOVEMENT
+           ELSE
+               SUBTRACT TJ-AMOUNT OF SR-JOURNAL-ROW
+                   FROM WS-BRK-NET-MOVEMENT
+           END-IF
+           EVALUATE TRUE
+               WHEN TJ-OPER-DEPOSITOS OF SR-JOURNAL-ROW
+                   ADD 1 TO WS-BRK-DEP-COUNT
+                   ADD TJ-AMOUNT OF SR-JOURNAL-ROW
+                       TO WS-BRK-DEP-AMOUNT
+               WHEN TJ-OPER-TRANSFERENCIAS OF SR-JOURNAL-ROW
+                   ADD 1 TO WS-BRK-XFER-COUNT
+                   ADD TJ-AMOUNT OF SR-JOURNAL-ROW
+                       TO WS-BRK-XFER-AMOUNT
+               WHEN TJ-OPER-EXTRACCIONES OF SR-JOURNAL-ROW
+                   ADD 1 TO WS-BRK-WDR-COUNT
+                   ADD TJ-AMOUNT OF SR-JOURNAL-ROW
+                       TO WS-BRK-WDR-AMOUNT
+           END-EVALUATE.
+
+       3400-ACCUMULATE-RECORD-EXIT.
+           EXIT.
+
+       4000-VERIFY-ACCOUNT.
+           ADD 1 TO WS-TOT-ACCOUNTS
+           MOVE WS-BRK-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   PERFORM 4900-WRITE-NO-MASTER-LINE
+                   GO TO 4000-VERIFY-ACCOUNT-EXIT
+           END-READ
+           COMPUTE WS-BRK-EXPECTED-BALANCE =
+               WS-BRK-OPENING-BALANCE + WS-BRK-NET-MOVEMENT
+           IF ACCT-CURRENT-BALANCE NOT = WS-BRK-EXPECTED-BALANCE
+               PERFORM 4900-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       4000-VERIFY-ACCOUNT-EXIT.
+           EXIT.
+
+       4900-WRITE-EXCEPTION-LINE.
+           ADD 1 TO WS-TOT-EXCEPTIONS
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BRK-EXPECTED-BALANCE TO WS-EDIT-AMOUNT
+           STRING "ACCOUNT " DELIMITED BY SIZE
+               WS-BRK-ACCT-NUMBER DELIMITED BY SIZE
+               " OUT OF BALANCE - EXPECTED " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           MOVE ACCT-CURRENT-BALANCE TO WS-EDIT-AMOUNT
+           STRING "   MASTER BALANCE " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BRK-DEP-COUNT TO WS-EDIT-COUNT
+           MOVE WS-EDIT-COUNT TO WS-EDIT-DEP-COUNT-DISP
+           MOVE WS-BRK-DEP-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE WS-EDIT-AMOUNT TO WS-EDIT-DEP-AMT-DISP
+           STRING "   DEPOSITOS      COUNT: " DELIMITED BY SIZE
+               WS-EDIT-DEP-COUNT-DISP DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-DEP-AMT-DISP DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BRK-XFER-COUNT TO WS-EDIT-COUNT
+           MOVE WS-EDIT-COUNT TO WS-EDIT-XFER-COUNT-DISP
+           MOVE WS-BRK-XFER-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE WS-EDIT-AMOUNT TO WS-EDIT-XFER-AMT-DISP
+           STRING "   TRANSFERENCIAS COUNT: " DELIMITED BY SIZE
+               WS-EDIT-XFER-COUNT-DISP DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-XFER-AMT-DISP DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BRK-WDR-COUNT TO WS-EDIT-COUNT
+           MOVE WS-EDIT-COUNT TO WS-EDIT-WDR-COUNT-DISP
+           MOVE WS-BRK-WDR-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE WS-EDIT-AMOUNT TO WS-EDIT-WDR-AMT-DISP
+           STRING "   EXTRACCIONES   COUNT: " DELIMITED BY SIZE
+               WS-EDIT-WDR-COUNT-DISP DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-WDR-AMT-DISP DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       4900-WRITE-EXCEPTION-LINE-EXIT.
+           EXIT.
+
+       4900-WRITE-NO-MASTER-LINE.
+           ADD 1 TO WS-TOT-EXCEPTIONS
+           MOVE SPACES TO RPT-LINE
+           STRING "ACCOUNT " DELIMITED BY SIZE
+               WS-BRK-ACCT-NUMBER DELIMITED BY SIZE
+               " HAS JOURNAL ACTIVITY BUT NO MASTER RECORD"
+                   DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       4900-WRITE-NO-MASTER-LINE-EXIT.
+           EXIT.
+
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           STRING "ACCOUNTS CHECKED: " DELIMITED BY SIZE
+               WS-TOT-ACCOUNTS DELIMITED BY SIZE
+               "   EXCEPTIONS: " DELIMITED BY SIZE
+               WS-TOT-EXCEPTIONS DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       8000-WRITE-SUMMARY-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE ACCT-MASTER
+           CLOSE RECON-RPT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
