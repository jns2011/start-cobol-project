@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TLRAUTH.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - SUPERVISOR SIGN-ON CHECK   *
+      *                    AGAINST TELLER-MASTER.                      *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      LOOKS UP A TELLER ID ON TELLER-MASTER AND APPROVES THE    *
+      *      6-SUPERVISOR MENU OPTION ONLY WHEN THE PASSWORD MATCHES,  *
+      *      THE RECORD IS FLAGGED AS A SUPERVISOR, AND THE ID IS      *
+      *      STILL ACTIVE.  TELLER-MASTER IS CREATED EMPTY ON FIRST    *
+      *      USE, THE SAME AS ACCT-MASTER IS BY ACCTINQ.               *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-MASTER ASSIGN TO "TLRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TLR-TELLER-ID
+               FILE STATUS IS WS-TLR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-MASTER.
+           COPY tlrrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TLR-FILE-STATUS           PIC X(02).
+
+       LINKAGE SECTION.
+       01  TLRAUTH-TELLER-ID            PIC X(06).
+       01  TLRAUTH-PASSWORD             PIC X(08).
+       01  TLRAUTH-MESSAGE              PIC X(40).
+       01  TLRAUTH-RETURN-CODE          PIC X(01).
+
+       PROCEDURE DIVISION USING TLRAUTH-TELLER-ID
+                                 TLRAUTH-PASSWORD
+                                 TLRAUTH-MESSAGE
+                                 TLRAUTH-RETURN-CODE.
+
+       0000-MAINLINE.
+           OPEN I-O TELLER-MASTER
+           IF WS-TLR-FILE-STATUS = "35"
+               CLOSE TELLER-MASTER
+               OPEN OUTPUT TELLER-MASTER
+               CLOSE TELLER-MASTER
+               OPEN I-O TELLER-MASTER
+               PERFORM 1000-SEED-DEFAULT-SUPERVISOR
+           END-IF
+
+           MOVE TLRAUTH-TELLER-ID TO TLR-TELLER-ID
+           READ TELLER-MASTER
+               INVALID KEY
+                   MOVE "1" TO TLRAUTH-RETURN-CODE
+                   MOVE "TELLER ID NOT FOUND" TO TLRAUTH-MESSAGE
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ
+
+           IF TLR-PASSWORD NOT = TLRAUTH-PASSWORD
+               MOVE "1" TO TLRAUTH-RETURN-CODE
+               MOVE "INVALID CREDENTIALS" TO TLRAUTH-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           IF NOT TLR-ACTIVE
+               MOVE "1" TO TLRAUTH-RETURN-CODE
+               MOVE "TELLER ID IS DISABLED" TO TLRAUTH-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           IF NOT TLR-IS-SUPERVISOR
+               MOVE "1" TO TLRAUTH-RETURN-CODE
+               MOVE "NOT AUTHORIZED FOR SUPERVISOR" TO
+                   TLRAUTH-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           MOVE "0" TO TLRAUTH-RETURN-CODE
+           MOVE "SUPERVISOR AUTHORIZED" TO TLRAUTH-MESSAGE.
+
+       0000-MAINLINE-EXIT.
+           CLOSE TELLER-MASTER
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *  1000-SEED-DEFAULT-SUPERVISOR - GIVE A BRAND-NEW TELLER-MASTER *
+      *  ONE SUPERVISOR RECORD SO THE SUPERVISOR MENU IS REACHABLE     *
+      *  BEFORE ANY TELLER HAS BEEN ADDED THROUGH TELLER ADMIN.        *
+      *----------------------------------------------------------------*
+       1000-SEED-DEFAULT-SUPERVISOR.
+           MOVE SPACES TO TELLER-MASTER-RECORD
+           MOVE "SUPV01" TO TLR-TELLER-ID
+           MOVE "CHANGEME" TO TLR-PASSWORD
+           MOVE "Y" TO TLR-SUPERVISOR-FLAG
+           SET TLR-ACTIVE TO TRUE
+           WRITE TELLER-MASTER-RECORD.
+
+       1000-SEED-DEFAULT-SUPERVISOR-EXIT.
+           EXIT.
