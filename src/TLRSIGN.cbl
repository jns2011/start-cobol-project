@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TLRSIGN.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - TELLER SIGN-ON CHECK        *
+      *                    AGAINST TELLER-MASTER, RUN AT THE START OF  *
+      *                    EVERY SESSION.                               *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      LOOKS UP A TELLER ID ON TELLER-MASTER AND APPROVES THE    *
+      *      SESSION WHEN THE PASSWORD MATCHES AND THE ID IS ACTIVE.   *
+      *      UNLIKE TLRAUTH, SUPERVISOR RIGHTS ARE NOT REQUIRED HERE - *
+      *      ANY ACTIVE TELLER MAY SIGN ON.  TELLER-MASTER IS CREATED  *
+      *      EMPTY ON FIRST USE, THE SAME AS ACCT-MASTER IS BY         *
+      *      ACCTINQ; THE FIRST TIME THE FILE IS CREATED IT IS SEEDED  *
+      *      WITH ONE DEFAULT SUPERVISOR RECORD SO THERE IS A WAY TO   *
+      *      SIGN ON AND REACH TELLER ADMINISTRATION BEFORE ANY OTHER  *
+      *      TELLER ID EXISTS.                                         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-MASTER ASSIGN TO "TLRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TLR-TELLER-ID
+               FILE STATUS IS WS-TLR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-MASTER.
+           COPY tlrrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TLR-FILE-STATUS           PIC X(02).
+
+       LINKAGE SECTION.
+       01  TLRSIGN-TELLER-ID            PIC X(06).
+       01  TLRSIGN-PASSWORD             PIC X(08).
+       01  TLRSIGN-MESSAGE              PIC X(40).
+       01  TLRSIGN-RETURN-CODE          PIC X(01).
+
+       PROCEDURE DIVISION USING TLRSIGN-TELLER-ID
+                                 TLRSIGN-PASSWORD
+                                 TLRSIGN-MESSAGE
+                                 TLRSIGN-RETURN-CODE.
+
+       0000-MAINLINE.
+           OPEN I-O TELLER-MASTER
+           IF WS-TLR-FILE-STATUS = "35"
+               CLOSE TELLER-MASTER
+               OPEN OUTPUT TELLER-MASTER
+               CLOSE TELLER-MASTER
+               OPEN I-O TELLER-MASTER
+               PERFORM 1000-SEED-DEFAULT-SUPERVISOR
+           END-IF
+
+           MOVE TLRSIGN-TELLER-ID TO TLR-TELLER-ID
+           READ TELLER-MASTER
+               INVALID KEY
+                   MOVE "1" TO TLRSIGN-RETURN-CODE
+                   MOVE "TELLER ID NOT FOUND" TO TLRSIGN-MESSAGE
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ
+
+           IF TLR-PASSWORD NOT = TLRSIGN-PASSWORD
+               MOVE "1" TO TLRSIGN-RETURN-CODE
+               MOVE "INVALID CREDENTIALS" TO TLRSIGN-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           IF NOT TLR-ACTIVE
+               MOVE "1" TO TLRSIGN-RETURN-CODE
+               MOVE "TELLER ID IS DISABLED" TO TLRSIGN-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           MOVE "0" TO TLRSIGN-RETURN-CODE
+           MOVE "SIGN-ON APPROVED" TO TLRSIGN-MESSAGE.
+
+       0000-MAINLINE-EXIT.
+           CLOSE TELLER-MASTER
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *  1000-SEED-DEFAULT-SUPERVISOR - GIVE A BRAND-NEW TELLER-MASTER *
+      *  ONE SUPERVISOR RECORD SO THE SUPERVISOR MENU IS REACHABLE     *
+      *  BEFORE ANY TELLER HAS BEEN ADDED THROUGH TELLER ADMIN.        *
+      *----------------------------------------------------------------*
+       1000-SEED-DEFAULT-SUPERVISOR.
+           MOVE SPACES TO TELLER-MASTER-RECORD
+           MOVE "SUPV01" TO TLR-TELLER-ID
+           MOVE "CHANGEME" TO TLR-PASSWORD
+           MOVE "Y" TO TLR-SUPERVISOR-FLAG
+           SET TLR-ACTIVE TO TRUE
+           WRITE TELLER-MASTER-RECORD.
+
+       1000-SEED-DEFAULT-SUPERVISOR-EXIT.
+           EXIT.
