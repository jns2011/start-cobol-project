@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RCPTPRT.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - SUPERVISOR RECEIPT         *
+      *                    REPRINT LOOKUP.                             *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      SCANS TRAN-JOURNAL FOR THE MOST RECENT ENTRY POSTED       *
+      *      AGAINST THE GIVEN ACCOUNT AND RETURNS ITS DATE, TIME,     *
+      *      OPERATION TYPE, AMOUNT AND RESULTING BALANCE SO THE       *
+      *      SUPERVISOR CAN REPRINT A TELLER'S RECEIPT ON REQUEST.     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-JOURNAL ASSIGN TO "TRANJRNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-JOURNAL.
+           COPY tranrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRNL-FILE-STATUS          PIC X(02).
+       01  WS-JRNL-EOF-SWITCH           PIC X(01)  VALUE "N".
+           88  WS-JRNL-EOF                      VALUE "Y".
+       01  WS-FOUND-SWITCH              PIC X(01)  VALUE "N".
+           88  WS-MATCH-FOUND                   VALUE "Y".
+       01  WS-EDIT-BALANCE              PIC $,$$$,$$$,$$$,$$9.99-.
+
+       LINKAGE SECTION.
+       01  RCPT-ACCT-NUMBER             PIC 9(10).
+       01  RCPT-TRAN-DATE               PIC 9(08).
+       01  RCPT-TRAN-TIME               PIC 9(08).
+       01  RCPT-OPER-TYPE               PIC X(01).
+       01  RCPT-AMOUNT                  PIC 9(9)V99.
+       01  RCPT-AFTER-BALANCE-DISP      PIC X(21).
+       01  RCPT-MESSAGE                 PIC X(40).
+       01  RCPT-RETURN-CODE             PIC X(01).
+
+       PROCEDURE DIVISION USING RCPT-ACCT-NUMBER
+                                 RCPT-TRAN-DATE
+                                 RCPT-TRAN-TIME
+                                 RCPT-OPER-TYPE
+                                 RCPT-AMOUNT
+                                 RCPT-AFTER-BALANCE-DISP
+                                 RCPT-MESSAGE
+                                 RCPT-RETURN-CODE.
+
+       0000-MAINLINE.
+           OPEN INPUT TRAN-JOURNAL
+           IF WS-JRNL-FILE-STATUS = "35"
+               SET WS-JRNL-EOF TO TRUE
+               GO TO 0000-MAINLINE-CHECK-MATCH
+           END-IF
+           PERFORM 1000-READ-JOURNAL
+           PERFORM UNTIL WS-JRNL-EOF
+               IF TJ-ACCT-NUMBER = RCPT-ACCT-NUMBER
+                   SET WS-MATCH-FOUND TO TRUE
+                   MOVE TJ-TRAN-DATE TO RCPT-TRAN-DATE
+                   MOVE TJ-TRAN-TIME TO RCPT-TRAN-TIME
+                   MOVE TJ-OPERATION-TYPE TO RCPT-OPER-TYPE
+                   MOVE TJ-AMOUNT TO RCPT-AMOUNT
+                   MOVE TJ-AFTER-BALANCE TO WS-EDIT-BALANCE
+               END-IF
+               PERFORM 1000-READ-JOURNAL
+           END-PERFORM
+           CLOSE TRAN-JOURNAL.
+
+       0000-MAINLINE-CHECK-MATCH.
+           IF WS-MATCH-FOUND
+               MOVE WS-EDIT-BALANCE TO RCPT-AFTER-BALANCE-DISP
+               MOVE "0" TO RCPT-RETURN-CODE
+               MOVE "RECEIPT FOUND" TO RCPT-MESSAGE
+           ELSE
+               MOVE "1" TO RCPT-RETURN-CODE
+               MOVE "NO ACTIVITY FOUND FOR ACCOUNT" TO RCPT-MESSAGE
+           END-IF
+           GOBACK.
+
+       1000-READ-JOURNAL.
+           READ TRAN-JOURNAL
+               AT END
+                   SET WS-JRNL-EOF TO TRUE
+           END-READ.
+
+       1000-READ-JOURNAL-EXIT.
+           EXIT.
