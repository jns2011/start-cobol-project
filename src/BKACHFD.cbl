@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKACHFD.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - OUTBOUND END-OF-DAY FEED   *
+      *                    TO THE ACH NETWORK AND THE CENTRAL LEDGER.  *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      READS THE DAY'S TRAN-JOURNAL AND PRODUCES TWO OUTBOUND    *
+      *      FILES SO BRANCH ACTIVITY REACHES THE REST OF THE BANK:    *
+      *          ACHFEED  - ONE ACH ENTRY DETAIL RECORD PER            *
+      *                     TRANSFERENCIAS TRANSACTION, PLUS A FILE    *
+      *                     CONTROL RECORD WITH THE BATCH TOTALS.      *
+      *          LEDGFEED - ONE RECORD PER POSTED OPERATION OF ANY     *
+      *                     TYPE, FOR THE CENTRAL GENERAL LEDGER.      *
+      *      ACCT-MASTER IS READ TO PICK UP THE RECEIVING ACCOUNT'S    *
+      *      HOLDER NAME FOR EACH ACH ENTRY.                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-JOURNAL ASSIGN TO "TRANJRNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT ACH-FEED ASSIGN TO "ACHFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACH-FILE-STATUS.
+
+           SELECT LEDGER-FEED ASSIGN TO "LEDGFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LDG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-JOURNAL.
+           COPY tranrec.
+
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       FD  ACH-FEED.
+           COPY achrec.
+
+       FD  LEDGER-FEED.
+           COPY ldgrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRNL-FILE-STATUS          PIC X(02).
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-ACH-FILE-STATUS           PIC X(02).
+       01  WS-LDG-FILE-STATUS           PIC X(02).
+       01  WS-JRNL-EOF-SWITCH           PIC X(01)  VALUE "N".
+           88  WS-JRNL-EOF                      VALUE "Y".
+
+       01  WS-ACH-TOTALS.
+           05  WS-ACH-ENTRY-COUNT       PIC 9(06)       VALUE ZERO.
+           05  WS-ACH-AMOUNT-TOTAL      PIC 9(12)       VALUE ZERO.
+
+       01  WS-CENTS-AMOUNT              PIC 9(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ONE-ENTRY UNTIL WS-JRNL-EOF
+           PERFORM 8000-WRITE-ACH-CONTROL
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-JOURNAL
+           OPEN INPUT ACCT-MASTER
+           OPEN OUTPUT ACH-FEED
+           OPEN OUTPUT LEDGER-FEED
+           PERFORM 2100-READ-JOURNAL.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-ENTRY.
+           PERFORM 2200-WRITE-LEDGER-ENTRY
+           IF TJ-OPER-TRANSFERENCIAS AND TJ-IS-DEBIT
+               PERFORM 2300-WRITE-ACH-ENTRY
+           END-IF
+           PERFORM 2100-READ-JOURNAL.
+
+       2000-PROCESS-ONE-ENTRY-EXIT.
+           EXIT.
+
+       2100-READ-JOURNAL.
+           READ TRAN-JOURNAL
+               AT END
+                   SET WS-JRNL-EOF TO TRUE
+           END-READ.
+
+       2100-READ-JOURNAL-EXIT.
+           EXIT.
+
+       2200-WRITE-LEDGER-ENTRY.
+           MOVE SPACES TO LEDGER-FEED-RECORD
+           MOVE TJ-TRAN-DATE TO LDG-TRAN-DATE
+           MOVE TJ-TRAN-TIME TO LDG-TRAN-TIME
+           MOVE TJ-BRANCH TO LDG-BRANCH
+           MOVE TJ-ACCT-NUMBER TO LDG-ACCT-NUMBER
+           MOVE TJ-OPERATION-TYPE TO LDG-OPERATION-TYPE
+           MOVE TJ-AMOUNT TO LDG-AMOUNT
+           MOVE TJ-AFTER-BALANCE TO LDG-AFTER-BALANCE
+           IF TJ-IS-DEBIT
+               SET LDG-IS-DEBIT TO TRUE
+           ELSE
+               SET LDG-IS-CREDIT TO TRUE
+           END-IF
+           WRITE LEDGER-FEED-RECORD.
+
+       2200-WRITE-LEDGER-ENTRY-EXIT.
+           EXIT.
+
+       2300-WRITE-ACH-ENTRY.
+           MOVE SPACES TO ACH-ENTRY-RECORD
+           MOVE "6" TO ACH-RECORD-TYPE
+           MOVE "22" TO ACH-TRANSACTION-CODE
+           MOVE TJ-RELATED-ACCT-NUMBER TO ACH-RECEIVING-ACCT
+           COMPUTE WS-CENTS-AMOUNT = TJ-AMOUNT * 100
+           MOVE WS-CENTS-AMOUNT TO ACH-AMOUNT
+           MOVE TJ-ACCT-NUMBER TO ACH-ORIGINATING-ACCT
+           PERFORM 2310-LOOKUP-RECEIVING-NAME
+           STRING TJ-SESSION-ID DELIMITED BY SIZE
+               TJ-TRAN-TIME (2:7) DELIMITED BY SIZE
+               INTO ACH-TRACE-NUMBER
+           WRITE ACH-ENTRY-RECORD
+           ADD 1 TO WS-ACH-ENTRY-COUNT
+           ADD WS-CENTS-AMOUNT TO WS-ACH-AMOUNT-TOTAL.
+
+       2300-WRITE-ACH-ENTRY-EXIT.
+           EXIT.
+
+       2310-LOOKUP-RECEIVING-NAME.
+           MOVE TJ-RELATED-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE SPACES TO ACH-INDIVIDUAL-NAME
+               NOT INVALID KEY
+                   MOVE ACCT-HOLDER-NAME TO ACH-INDIVIDUAL-NAME
+           END-READ.
+
+       2310-LOOKUP-RECEIVING-NAME-EXIT.
+           EXIT.
+
+       8000-WRITE-ACH-CONTROL.
+           MOVE SPACES TO ACH-CONTROL-RECORD
+           MOVE "9" TO ACH-CTL-RECORD-TYPE
+           MOVE WS-ACH-ENTRY-COUNT TO ACH-CTL-ENTRY-COUNT
+           MOVE WS-ACH-AMOUNT-TOTAL TO ACH-CTL-AMOUNT-TOTAL
+           WRITE ACH-CONTROL-RECORD.
+
+       8000-WRITE-ACH-CONTROL-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE TRAN-JOURNAL
+           CLOSE ACCT-MASTER
+           CLOSE ACH-FEED
+           CLOSE LEDGER-FEED.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
