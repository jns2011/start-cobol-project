@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JRNLWRT.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - APPEND ONE ENTRY TO THE    *
+      *                    TRAN-JOURNAL AUDIT TRAIL.                   *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      APPENDS ONE POSTED-OPERATION ENTRY TO TRAN-JOURNAL.       *
+      *      CALLED BY EVERY POSTING PROGRAM (DEPOSITOS, EXTRACCIONES, *
+      *      TRANSFERENCIAS) SO THE JOURNAL STAYS THE SINGLE SYSTEM    *
+      *      OF RECORD FOR THE DAY'S ACTIVITY.                         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-JOURNAL ASSIGN TO "TRANJRNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-JOURNAL.
+           COPY tranrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRNL-FILE-STATUS          PIC X(02).
+
+       LINKAGE SECTION.
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY JRNLWRT-ENTRY.
+
+       PROCEDURE DIVISION USING JRNLWRT-ENTRY.
+
+       0000-MAINLINE.
+           OPEN EXTEND TRAN-JOURNAL
+           IF WS-JRNL-FILE-STATUS = "35"
+               OPEN OUTPUT TRAN-JOURNAL
+           END-IF
+           WRITE TRAN-JOURNAL-RECORD FROM JRNLWRT-ENTRY
+           CLOSE TRAN-JOURNAL
+           GOBACK.
