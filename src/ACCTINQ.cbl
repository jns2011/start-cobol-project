@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ACCTINQ.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - ACCOUNT INQUIRY (CONSULTAS)*
+      *  2026-08-09  RA   ADDED LANGUAGE CHOICE PARAMETER SO THE       *
+      *                    BALANCE DISPLAY CAN USE LOCALE-CORRECT      *
+      *                    GROUPING/DECIMAL PUNCTUATION.               *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      LOOKS UP ONE ACCOUNT ON ACCT-MASTER BY ACCOUNT NUMBER     *
+      *      AND RETURNS THE HOLDER NAME, BALANCE, STATUS, BRANCH AND  *
+      *      OPEN DATE TO THE CALLING TELLER PROGRAM FOR DISPLAY ON    *
+      *      CONSULT-SCREEN.                                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-FILE-OPEN-SWITCH          PIC X(01)  VALUE "N".
+           88  WS-FILE-IS-OPEN                  VALUE "Y".
+       01  WS-EDIT-BALANCE              PIC $,$$$,$$$,$$$,$$9.99-.
+
+       LINKAGE SECTION.
+       01  ACCTINQ-ACCOUNT-NO           PIC 9(10).
+       01  ACCTINQ-HOLDER-NAME          PIC X(30).
+       01  ACCTINQ-BALANCE-DISP         PIC X(21).
+       01  ACCTINQ-STATUS-DISP          PIC X(10).
+       01  ACCTINQ-BRANCH               PIC 9(04).
+       01  ACCTINQ-OPEN-DATE            PIC 9(08).
+       01  ACCTINQ-MESSAGE              PIC X(40).
+       01  ACCTINQ-RETURN-CODE          PIC X(01).
+       01  ACCTINQ-LANGUAGE-CHOICE      PIC X(01).
+
+       PROCEDURE DIVISION USING ACCTINQ-ACCOUNT-NO
+                                 ACCTINQ-HOLDER-NAME
+                                 ACCTINQ-BALANCE-DISP
+                                 ACCTINQ-STATUS-DISP
+                                 ACCTINQ-BRANCH
+                                 ACCTINQ-OPEN-DATE
+                                 ACCTINQ-MESSAGE
+                                 ACCTINQ-RETURN-CODE
+                                 ACCTINQ-LANGUAGE-CHOICE.
+
+       0000-MAINLINE.
+           PERFORM 1000-OPEN-MASTER
+           PERFORM 2000-FIND-ACCOUNT
+           PERFORM 8000-CLOSE-MASTER
+           GOBACK.
+
+       1000-OPEN-MASTER.
+           IF NOT WS-FILE-IS-OPEN
+               OPEN I-O ACCT-MASTER
+               IF WS-ACCT-FILE-STATUS = "35" OR "05"
+                   OPEN OUTPUT ACCT-MASTER
+                   CLOSE ACCT-MASTER
+                   OPEN I-O ACCT-MASTER
+               END-IF
+               SET WS-FILE-IS-OPEN TO TRUE
+           END-IF.
+
+       1000-OPEN-MASTER-EXIT.
+           EXIT.
+
+       2000-FIND-ACCOUNT.
+           MOVE ACCTINQ-ACCOUNT-NO TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "1" TO ACCTINQ-RETURN-CODE
+                   MOVE SPACES TO ACCTINQ-HOLDER-NAME
+                   MOVE SPACES TO ACCTINQ-BALANCE-DISP
+                   MOVE SPACES TO ACCTINQ-STATUS-DISP
+                   MOVE ZERO TO ACCTINQ-BRANCH
+                   MOVE ZERO TO ACCTINQ-OPEN-DATE
+                   MOVE "ACCOUNT NOT FOUND" TO ACCTINQ-MESSAGE
+               NOT INVALID KEY
+                   MOVE "0" TO ACCTINQ-RETURN-CODE
+                   MOVE ACCT-HOLDER-NAME TO ACCTINQ-HOLDER-NAME
+                   MOVE ACCT-BRANCH TO ACCTINQ-BRANCH
+                   MOVE ACCT-OPEN-DATE TO ACCTINQ-OPEN-DATE
+                   PERFORM 2100-EDIT-BALANCE
+                   PERFORM 2200-EDIT-STATUS
+                   MOVE "ACCOUNT FOUND" TO ACCTINQ-MESSAGE
+           END-READ.
+
+       2000-FIND-ACCOUNT-EXIT.
+           EXIT.
+
+       2100-EDIT-BALANCE.
+           MOVE SPACES TO ACCTINQ-BALANCE-DISP
+           MOVE ACCT-CURRENT-BALANCE TO WS-EDIT-BALANCE
+           IF ACCTINQ-LANGUAGE-CHOICE = "1" OR "3"
+               INSPECT WS-EDIT-BALANCE REPLACING ALL "," BY "#"
+               INSPECT WS-EDIT-BALANCE REPLACING ALL "." BY ","
+               INSPECT WS-EDIT-BALANCE REPLACING ALL "#" BY "."
+           END-IF
+           MOVE WS-EDIT-BALANCE TO ACCTINQ-BALANCE-DISP.
+
+       2100-EDIT-BALANCE-EXIT.
+           EXIT.
+
+       2200-EDIT-STATUS.
+           EVALUATE TRUE
+               WHEN ACCT-STATUS-ACTIVE
+                   MOVE "ACTIVE" TO ACCTINQ-STATUS-DISP
+               WHEN ACCT-STATUS-CLOSED
+                   MOVE "CLOSED" TO ACCTINQ-STATUS-DISP
+               WHEN ACCT-STATUS-FROZEN
+                   MOVE "FROZEN" TO ACCTINQ-STATUS-DISP
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO ACCTINQ-STATUS-DISP
+           END-EVALUATE.
+
+       2200-EDIT-STATUS-EXIT.
+           EXIT.
+
+       8000-CLOSE-MASTER.
+           IF WS-FILE-IS-OPEN
+               CLOSE ACCT-MASTER
+               MOVE "N" TO WS-FILE-OPEN-SWITCH
+           END-IF.
+
+       8000-CLOSE-MASTER-EXIT.
+           EXIT.
