@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    TLRADM01.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - ADD/DISABLE/ENABLE A       *
+      *                    TELLER ID ON TELLER-MASTER FROM THE         *
+      *                    SUPERVISOR MENU.                            *
+      *  2026-08-09  RA   ADDED CHANGE-PASSWORD ACTION SO A SEEDED OR  *
+      *                    DEFAULT TELLER PASSWORD CAN BE ROTATED      *
+      *                    THROUGH THE RUNNING SYSTEM.                 *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      MAINTAINS TELLER-MASTER FOR THE 3-TELLER ADMIN OPTION     *
+      *      UNDER 6-SUPERVISOR.  A NEW TELLER ID IS ADDED AS A        *
+      *      NON-SUPERVISOR, ACTIVE RECORD WITH THE GIVEN PASSWORD;    *
+      *      AN EXISTING ID CAN BE DISABLED, RE-ENABLED, OR HAVE ITS   *
+      *      PASSWORD CHANGED.                                         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TELLER-MASTER ASSIGN TO "TLRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TLR-TELLER-ID
+               FILE STATUS IS WS-TLR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TELLER-MASTER.
+           COPY tlrrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TLR-FILE-STATUS           PIC X(02).
+
+       LINKAGE SECTION.
+       01  TLRADM-TELLER-ID             PIC X(06).
+       01  TLRADM-PASSWORD              PIC X(08).
+       01  TLRADM-ACTION                PIC X(01).
+           88  TLRADM-ADD                       VALUE "1".
+           88  TLRADM-DISABLE                   VALUE "2".
+           88  TLRADM-ENABLE                    VALUE "3".
+           88  TLRADM-CHANGE-PWD                VALUE "4".
+       01  TLRADM-MESSAGE               PIC X(40).
+       01  TLRADM-RETURN-CODE           PIC X(01).
+
+       PROCEDURE DIVISION USING TLRADM-TELLER-ID
+                                 TLRADM-PASSWORD
+                                 TLRADM-ACTION
+                                 TLRADM-MESSAGE
+                                 TLRADM-RETURN-CODE.
+
+       0000-MAINLINE.
+           OPEN I-O TELLER-MASTER
+           IF WS-TLR-FILE-STATUS = "35"
+               CLOSE TELLER-MASTER
+               OPEN OUTPUT TELLER-MASTER
+               CLOSE TELLER-MASTER
+               OPEN I-O TELLER-MASTER
+           END-IF
+
+           EVALUATE TRUE
+               WHEN TLRADM-ADD
+                   PERFORM 1000-ADD-TELLER
+               WHEN TLRADM-DISABLE
+                   PERFORM 2000-DISABLE-TELLER
+               WHEN TLRADM-ENABLE
+                   PERFORM 3000-ENABLE-TELLER
+               WHEN TLRADM-CHANGE-PWD
+                   PERFORM 4000-CHANGE-PASSWORD
+           END-EVALUATE.
+
+       0000-MAINLINE-EXIT.
+           CLOSE TELLER-MASTER
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      *  1000-ADD-TELLER - CREATE A NEW, ACTIVE, NON-SUPERVISOR        *
+      *  TELLER RECORD.                                                *
+      *----------------------------------------------------------------*
+       1000-ADD-TELLER.
+           MOVE TLRADM-TELLER-ID TO TLR-TELLER-ID
+           READ TELLER-MASTER
+               INVALID KEY
+                   PERFORM 1100-WRITE-NEW-TELLER
+               NOT INVALID KEY
+                   MOVE "1" TO TLRADM-RETURN-CODE
+                   MOVE "TELLER ID ALREADY EXISTS" TO
+                       TLRADM-MESSAGE
+           END-READ.
+
+       1000-ADD-TELLER-EXIT.
+           EXIT.
+
+       1100-WRITE-NEW-TELLER.
+           MOVE SPACES TO TELLER-MASTER-RECORD
+           MOVE TLRADM-TELLER-ID TO TLR-TELLER-ID
+           MOVE TLRADM-PASSWORD TO TLR-PASSWORD
+           MOVE "N" TO TLR-SUPERVISOR-FLAG
+           SET TLR-ACTIVE TO TRUE
+           WRITE TELLER-MASTER-RECORD
+           MOVE "0" TO TLRADM-RETURN-CODE
+           MOVE "TELLER RECORD ADDED" TO TLRADM-MESSAGE.
+
+       1100-WRITE-NEW-TELLER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  2000-DISABLE-TELLER - MARK AN EXISTING TELLER ID DISABLED.    *
+      *----------------------------------------------------------------*
+       2000-DISABLE-TELLER.
+           MOVE TLRADM-TELLER-ID TO TLR-TELLER-ID
+           READ TELLER-MASTER
+               INVALID KEY
+                   MOVE "2" TO TLRADM-RETURN-CODE
+                   MOVE "TELLER ID NOT FOUND" TO TLRADM-MESSAGE
+               NOT INVALID KEY
+                   SET TLR-DISABLED TO TRUE
+                   REWRITE TELLER-MASTER-RECORD
+                   MOVE "0" TO TLRADM-RETURN-CODE
+                   MOVE "TELLER RECORD DISABLED" TO TLRADM-MESSAGE
+           END-READ.
+
+       2000-DISABLE-TELLER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  3000-ENABLE-TELLER - RE-ACTIVATE A DISABLED TELLER ID.        *
+      *----------------------------------------------------------------*
+       3000-ENABLE-TELLER.
+           MOVE TLRADM-TELLER-ID TO TLR-TELLER-ID
+           READ TELLER-MASTER
+               INVALID KEY
+                   MOVE "2" TO TLRADM-RETURN-CODE
+                   MOVE "TELLER ID NOT FOUND" TO TLRADM-MESSAGE
+               NOT INVALID KEY
+                   SET TLR-ACTIVE TO TRUE
+                   REWRITE TELLER-MASTER-RECORD
+                   MOVE "0" TO TLRADM-RETURN-CODE
+                   MOVE "TELLER RECORD ENABLED" TO TLRADM-MESSAGE
+           END-READ.
+
+       3000-ENABLE-TELLER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  4000-CHANGE-PASSWORD - ROTATE THE PASSWORD OF AN EXISTING     *
+      *  TELLER ID.  USED TO RETIRE THE SEEDED SUPERVISOR PASSWORD     *
+      *  AND FOR ORDINARY TELLER PASSWORD CHANGES.                     *
+      *----------------------------------------------------------------*
+       4000-CHANGE-PASSWORD.
+           MOVE TLRADM-TELLER-ID TO TLR-TELLER-ID
+           READ TELLER-MASTER
+               INVALID KEY
+                   MOVE "2" TO TLRADM-RETURN-CODE
+                   MOVE "TELLER ID NOT FOUND" TO TLRADM-MESSAGE
+               NOT INVALID KEY
+                   MOVE TLRADM-PASSWORD TO TLR-PASSWORD
+                   REWRITE TELLER-MASTER-RECORD
+                   MOVE "0" TO TLRADM-RETURN-CODE
+                   MOVE "TELLER PASSWORD CHANGED" TO TLRADM-MESSAGE
+           END-READ.
+
+       4000-CHANGE-PASSWORD-EXIT.
+           EXIT.
