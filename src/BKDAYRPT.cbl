@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKDAYRPT.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - MANAGEMENT SUMMARY OF      *
+      *                    DAILY ACTIVITY BY BRANCH AND OPERATION.     *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      SORTS THE DAY'S TRAN-JOURNAL BY BRANCH AND OPERATION      *
+      *      TYPE, PRINTING A COUNT AND DOLLAR VOLUME LINE FOR EACH    *
+      *      BRANCH/OPERATION COMBINATION PLUS A BRANCH SUBTOTAL, FOR  *
+      *      REVIEW BY THE BRANCH MANAGER.                             *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-JOURNAL ASSIGN TO "TRANJRNL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SORTWK2".
+
+           SELECT DAY-RPT ASSIGN TO "DAYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-JOURNAL.
+           COPY tranrec.
+
+       SD  SORT-WORK.
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY SR-DAY-ROW.
+
+       FD  DAY-RPT.
+           COPY rptline.
+
+       WORKING-STORAGE SECTION.
+       01  WS-JRNL-FILE-STATUS          PIC X(02).
+       01  WS-RPT-FILE-STATUS           PIC X(02).
+       01  WS-SORT-EOF-SWITCH           PIC X(01)  VALUE "N".
+           88  WS-SORT-EOF                      VALUE "Y".
+       01  WS-FIRST-RECORD-SWITCH       PIC X(01)  VALUE "Y".
+           88  WS-FIRST-RECORD                  VALUE "Y".
+
+       01  WS-BREAK-DATA.
+           05  WS-BRK-BRANCH            PIC 9(04).
+           05  WS-BRK-OPER-TYPE         PIC X(01).
+
+       01  WS-BRANCH-COUNTERS.
+           05  WS-BR-DEP-COUNT          PIC 9(05)       VALUE ZERO.
+           05  WS-BR-DEP-AMOUNT         PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-BR-XFER-COUNT         PIC 9(05)       VALUE ZERO.
+           05  WS-BR-XFER-AMOUNT        PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  WS-BR-WDR-COUNT          PIC 9(05)       VALUE ZERO.
+           05  WS-BR-WDR-AMOUNT         PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-OPER-COUNTERS.
+           05  WS-OP-COUNT              PIC 9(05)       VALUE ZERO.
+           05  WS-OP-AMOUNT             PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-GRAND-TOTALS.
+           05  WS-GT-COUNT              PIC 9(07)       VALUE ZERO.
+           05  WS-GT-AMOUNT             PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-OPER-NAME                 PIC X(16).
+
+       01  WS-EDIT-COUNT                PIC ZZZZZZ9.
+       01  WS-EDIT-AMOUNT               PIC -,---,---,---,--9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK
+               ON ASCENDING KEY TJ-BRANCH OF SR-DAY-ROW
+               ON ASCENDING KEY TJ-OPERATION-TYPE OF SR-DAY-ROW
+               USING TRAN-JOURNAL
+               OUTPUT PROCEDURE 3000-PROCESS-SORTED-RECORDS
+           PERFORM 8000-WRITE-GRAND-TOTAL
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT DAY-RPT
+           MOVE SPACES TO RPT-LINE
+           STRING "DAILY ACTIVITY SUMMARY BY BRANCH AND OPERATION"
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       3000-PROCESS-SORTED-RECORDS.
+           PERFORM 3100-RETURN-RECORD
+           PERFORM 3200-PROCESS-ONE-RECORD UNTIL WS-SORT-EOF
+           IF NOT WS-FIRST-RECORD
+               PERFORM 4000-WRITE-OPER-LINE
+               PERFORM 4900-WRITE-BRANCH-TOTAL
+           END-IF.
+
+       3000-PROCESS-SORTED-RECORDS-EXIT.
+           EXIT.
+
+       3100-RETURN-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-SORT-EOF TO TRUE
+           END-RETURN.
+
+       3100-RETURN-RECORD-EXIT.
+           EXIT.
+
+       3200-PROCESS-ONE-RECORD.
+           IF WS-FIRST-RECORD
+               PERFORM 3500-START-NEW-BRANCH
+               PERFORM 3600-START-NEW-OPER
+           ELSE
+               IF TJ-BRANCH OF SR-DAY-ROW NOT = WS-BRK-BRANCH
+                   PERFORM 4000-WRITE-OPER-LINE
+                   PERFORM 4900-WRITE-BRANCH-TOTAL
+                   PERFORM 3500-START-NEW-BRANCH
+                   PERFORM 3600-START-NEW-OPER
+               ELSE
+                   IF TJ-OPERATION-TYPE OF SR-DAY-ROW
+                           NOT = WS-BRK-OPER-TYPE
+                       PERFORM 4000-WRITE-OPER-LINE
+                       PERFORM 3600-START-NEW-OPER
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 3700-ACCUMULATE-RECORD
+           PERFORM 3100-RETURN-RECORD.
+
+       3200-PROCESS-ONE-RECORD-EXIT.
+           EXIT.
+
+       3500-START-NEW-BRANCH.
+           MOVE TJ-BRANCH OF SR-DAY-ROW TO WS-BRK-BRANCH
+           MOVE ZERO TO WS-BR-DEP-COUNT WS-BR-DEP-AMOUNT
+           MOVE ZERO TO WS-BR-XFER-COUNT WS-BR-XFER-AMOUNT
+           MOVE ZERO TO WS-BR-WDR-COUNT WS-BR-WDR-AMOUNT
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BRK-BRANCH TO WS-EDIT-COUNT
+           STRING "BRANCH " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "N" TO WS-FIRST-RECORD-SWITCH.
+
+       3500-START-NEW-BRANCH-EXIT.
+           EXIT.
+
+       3600-START-NEW-OPER.
+           MOVE TJ-OPERATION-TYPE OF SR-DAY-ROW TO WS-BRK-OPER-TYPE
+           MOVE ZERO TO WS-OP-COUNT WS-OP-AMOUNT.
+
+       3600-START-NEW-OPER-EXIT.
+           EXIT.
+
+       3700-ACCUMULATE-RECORD.
+           ADD 1 TO WS-OP-COUNT
+           ADD TJ-AMOUNT OF SR-DAY-ROW TO WS-OP-AMOUNT
+           EVALUATE TRUE
+               WHEN TJ-OPER-DEPOSITOS OF SR-DAY-ROW
+                   ADD 1 TO WS-BR-DEP-COUNT
+                   ADD TJ-AMOUNT OF SR-DAY-ROW TO WS-BR-DEP-AMOUNT
+               WHEN TJ-OPER-TRANSFERENCIAS OF SR-DAY-ROW
+                   ADD 1 TO WS-BR-XFER-COUNT
+                   ADD TJ-AMOUNT OF SR-DAY-ROW TO WS-BR-XFER-AMOUNT
+               WHEN TJ-OPER-EXTRACCIONES OF SR-DAY-ROW
+                   ADD 1 TO WS-BR-WDR-COUNT
+                   ADD TJ-AMOUNT OF SR-DAY-ROW TO WS-BR-WDR-AMOUNT
+           END-EVALUATE.
+
+       3700-ACCUMULATE-RECORD-EXIT.
+           EXIT.
+
+       4000-WRITE-OPER-LINE.
+           PERFORM 4100-SET-OPER-NAME
+           ADD WS-OP-COUNT TO WS-GT-COUNT
+           ADD WS-OP-AMOUNT TO WS-GT-AMOUNT
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-OP-COUNT TO WS-EDIT-COUNT
+           MOVE WS-OP-AMOUNT TO WS-EDIT-AMOUNT
+           STRING "    " DELIMITED BY SIZE
+               WS-OPER-NAME DELIMITED BY SIZE
+               " COUNT: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       4000-WRITE-OPER-LINE-EXIT.
+           EXIT.
+
+       4100-SET-OPER-NAME.
+           EVALUATE WS-BRK-OPER-TYPE
+               WHEN "1"
+                   MOVE "DEPOSITOS       " TO WS-OPER-NAME
+               WHEN "2"
+                   MOVE "TRANSFERENCIAS  " TO WS-OPER-NAME
+               WHEN "3"
+                   MOVE "EXTRACCIONES    " TO WS-OPER-NAME
+               WHEN OTHER
+                   MOVE "UNKNOWN         " TO WS-OPER-NAME
+           END-EVALUATE.
+
+       4100-SET-OPER-NAME-EXIT.
+           EXIT.
+
+       4900-WRITE-BRANCH-TOTAL.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BR-DEP-COUNT TO WS-EDIT-COUNT
+           MOVE WS-BR-DEP-AMOUNT TO WS-EDIT-AMOUNT
+           STRING "    BRANCH DEPOSITOS     COUNT: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BR-XFER-COUNT TO WS-EDIT-COUNT
+           MOVE WS-BR-XFER-AMOUNT TO WS-EDIT-AMOUNT
+           STRING "    BRANCH TRANSFERENCIAS COUNT: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-BR-WDR-COUNT TO WS-EDIT-COUNT
+           MOVE WS-BR-WDR-AMOUNT TO WS-EDIT-AMOUNT
+           STRING "    BRANCH EXTRACCIONES  COUNT: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       4900-WRITE-BRANCH-TOTAL-EXIT.
+           EXIT.
+
+       8000-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-GT-COUNT TO WS-EDIT-COUNT
+           MOVE WS-GT-AMOUNT TO WS-EDIT-AMOUNT
+           STRING "GRAND TOTAL  COUNT: " DELIMITED BY SIZE
+               WS-EDIT-COUNT DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO RPT-LINE
+           WRITE RPT-LINE.
+
+       8000-WRITE-GRAND-TOTAL-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE DAY-RPT.
+
+       9000-TERMINATE-EXIT.
+           EXIT.
