@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WITHDRW1.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - EXTRACCIONES POSTING WITH  *
+      *                    A TRAN-JOURNAL ENTRY FOR EVERY WITHDRAWAL.  *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      POSTS ONE WITHDRAWAL AGAINST ACCT-MASTER, REJECTING IT    *
+      *      WHEN AVAILABLE FUNDS (BALANCE LESS ANY HOLD) ARE SHORT,   *
+      *      AND RECORDS THE BEFORE/AFTER BALANCE ON TRAN-JOURNAL.     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-BEFORE-BALANCE            PIC S9(11)V99 COMP-3.
+       01  WS-AVAILABLE-BALANCE         PIC S9(11)V99 COMP-3.
+       01  WS-CURRENT-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME              PIC 9(08).
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY WS-JRNL-ENTRY.
+
+       LINKAGE SECTION.
+       01  WDR-ACCT-NUMBER               PIC 9(10).
+       01  WDR-AMOUNT                    PIC 9(9)V99.
+       01  WDR-TELLER-ID                 PIC X(06).
+       01  WDR-SESSION-ID                PIC X(08).
+       01  WDR-MESSAGE                   PIC X(40).
+       01  WDR-RETURN-CODE               PIC X(01).
+
+       PROCEDURE DIVISION USING WDR-ACCT-NUMBER
+                                 WDR-AMOUNT
+                                 WDR-TELLER-ID
+                                 WDR-SESSION-ID
+                                 WDR-MESSAGE
+                                 WDR-RETURN-CODE.
+
+       0000-MAINLINE.
+           OPEN I-O ACCT-MASTER
+           IF WS-ACCT-FILE-STATUS = "35" OR "05"
+               OPEN OUTPUT ACCT-MASTER
+               CLOSE ACCT-MASTER
+               OPEN I-O ACCT-MASTER
+           END-IF
+           MOVE WDR-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "1" TO WDR-RETURN-CODE
+                   MOVE "ACCOUNT NOT FOUND" TO WDR-MESSAGE
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ
+
+           IF NOT ACCT-STATUS-ACTIVE
+               MOVE "2" TO WDR-RETURN-CODE
+               MOVE "ACCOUNT IS NOT ACTIVE" TO WDR-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           COMPUTE WS-AVAILABLE-BALANCE =
+               ACCT-CURRENT-BALANCE - ACCT-HOLD-AMOUNT
+           IF WDR-AMOUNT > WS-AVAILABLE-BALANCE
+               MOVE "3" TO WDR-RETURN-CODE
+               MOVE "INSUFFICIENT AVAILABLE FUNDS" TO WDR-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           MOVE ACCT-CURRENT-BALANCE TO WS-BEFORE-BALANCE
+           SUBTRACT WDR-AMOUNT FROM ACCT-CURRENT-BALANCE
+           REWRITE ACCT-MASTER-RECORD
+           PERFORM 2000-WRITE-JOURNAL
+           MOVE "0" TO WDR-RETURN-CODE
+           MOVE "WITHDRAWAL APPROVED" TO WDR-MESSAGE.
+
+       0000-MAINLINE-EXIT.
+           CLOSE ACCT-MASTER
+           GOBACK.
+
+       2000-WRITE-JOURNAL.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO TJ-TRAN-DATE OF WS-JRNL-ENTRY
+           MOVE WS-CURRENT-TIME TO TJ-TRAN-TIME OF WS-JRNL-ENTRY
+           MOVE WDR-TELLER-ID TO TJ-TELLER-ID OF WS-JRNL-ENTRY
+           MOVE WDR-SESSION-ID TO TJ-SESSION-ID OF WS-JRNL-ENTRY
+           MOVE WDR-ACCT-NUMBER TO TJ-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE ZERO TO TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE ACCT-BRANCH TO TJ-BRANCH OF WS-JRNL-ENTRY
+           MOVE "3" TO TJ-OPERATION-TYPE OF WS-JRNL-ENTRY
+           SET TJ-IS-DEBIT OF WS-JRNL-ENTRY TO TRUE
+           MOVE WDR-AMOUNT TO TJ-AMOUNT OF WS-JRNL-ENTRY
+           MOVE WS-BEFORE-BALANCE TO TJ-BEFORE-BALANCE OF WS-JRNL-ENTRY
+           MOVE ACCT-CURRENT-BALANCE TO
+               TJ-AFTER-BALANCE OF WS-JRNL-ENTRY
+           CALL "JRNLWRT" USING WS-JRNL-ENTRY
+           END-CALL.
+
+       2000-WRITE-JOURNAL-EXIT.
+           EXIT.
