@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DEPOST01.
+       AUTHOR.        R. ALVARADO.
+       INSTALLATION.  BRANCH SYSTEMS GROUP.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *================================================================*
+      *  MODIFICATION HISTORY                                          *
+      *  2026-08-09  RA   INITIAL VERSION - DEPOSITOS POSTING WITH A   *
+      *                    TRAN-JOURNAL ENTRY FOR EVERY DEPOSIT.       *
+      *================================================================*
+      *  PURPOSE.                                                      *
+      *      POSTS ONE DEPOSIT AGAINST ACCT-MASTER AND RECORDS THE     *
+      *      BEFORE/AFTER BALANCE ON TRAN-JOURNAL VIA JRNLWRT.         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-MASTER ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-MASTER.
+           COPY acctrec.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS          PIC X(02).
+       01  WS-BEFORE-BALANCE            PIC S9(11)V99 COMP-3.
+       01  WS-CURRENT-DATE              PIC 9(08).
+       01  WS-CURRENT-TIME              PIC 9(08).
+           COPY tranrec REPLACING TRAN-JOURNAL-RECORD BY WS-JRNL-ENTRY.
+
+       LINKAGE SECTION.
+       01  DEP-ACCT-NUMBER               PIC 9(10).
+       01  DEP-AMOUNT                    PIC 9(9)V99.
+       01  DEP-TELLER-ID                 PIC X(06).
+       01  DEP-SESSION-ID                PIC X(08).
+       01  DEP-MESSAGE                   PIC X(40).
+       01  DEP-RETURN-CODE               PIC X(01).
+
+       PROCEDURE DIVISION USING DEP-ACCT-NUMBER
+                                 DEP-AMOUNT
+                                 DEP-TELLER-ID
+                                 DEP-SESSION-ID
+                                 DEP-MESSAGE
+                                 DEP-RETURN-CODE.
+
+       0000-MAINLINE.
+           OPEN I-O ACCT-MASTER
+           IF WS-ACCT-FILE-STATUS = "35" OR "05"
+               OPEN OUTPUT ACCT-MASTER
+               CLOSE ACCT-MASTER
+               OPEN I-O ACCT-MASTER
+           END-IF
+           MOVE DEP-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCT-MASTER
+               INVALID KEY
+                   MOVE "1" TO DEP-RETURN-CODE
+                   MOVE "ACCOUNT NOT FOUND" TO DEP-MESSAGE
+                   GO TO 0000-MAINLINE-EXIT
+           END-READ
+
+           IF NOT ACCT-STATUS-ACTIVE
+               MOVE "2" TO DEP-RETURN-CODE
+               MOVE "ACCOUNT IS NOT ACTIVE" TO DEP-MESSAGE
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           MOVE ACCT-CURRENT-BALANCE TO WS-BEFORE-BALANCE
+           ADD DEP-AMOUNT TO ACCT-CURRENT-BALANCE
+           REWRITE ACCT-MASTER-RECORD
+           PERFORM 2000-WRITE-JOURNAL
+           MOVE "0" TO DEP-RETURN-CODE
+           MOVE "DEPOSIT APPROVED" TO DEP-MESSAGE.
+
+       0000-MAINLINE-EXIT.
+           CLOSE ACCT-MASTER
+           GOBACK.
+
+       2000-WRITE-JOURNAL.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-DATE TO TJ-TRAN-DATE OF WS-JRNL-ENTRY
+           MOVE WS-CURRENT-TIME TO TJ-TRAN-TIME OF WS-JRNL-ENTRY
+           MOVE DEP-TELLER-ID TO TJ-TELLER-ID OF WS-JRNL-ENTRY
+           MOVE DEP-SESSION-ID TO TJ-SESSION-ID OF WS-JRNL-ENTRY
+           MOVE DEP-ACCT-NUMBER TO TJ-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE ZERO TO TJ-RELATED-ACCT-NUMBER OF WS-JRNL-ENTRY
+           MOVE ACCT-BRANCH TO TJ-BRANCH OF WS-JRNL-ENTRY
+           MOVE "1" TO TJ-OPERATION-TYPE OF WS-JRNL-ENTRY
+           SET TJ-IS-CREDIT OF WS-JRNL-ENTRY TO TRUE
+           MOVE DEP-AMOUNT TO TJ-AMOUNT OF WS-JRNL-ENTRY
+           MOVE WS-BEFORE-BALANCE TO TJ-BEFORE-BALANCE OF WS-JRNL-ENTRY
+           MOVE ACCT-CURRENT-BALANCE TO
+               TJ-AFTER-BALANCE OF WS-JRNL-ENTRY
+           CALL "JRNLWRT" USING WS-JRNL-ENTRY
+           END-CALL.
+
+       2000-WRITE-JOURNAL-EXIT.
+           EXIT.
